@@ -1,7 +1,122 @@
+      *    HBA1C-BMI-CHECK ライブラリ (TEST230314 からの複製)。
+      *    GnuCOBOL では呼出元より上に定義することが必須のため、
+      *    TEST230317 の直前に置く。丸めモードは 0=NEAREST-AWAY-FROM-
+      *    ZERO (既定)、1=NEAREST-EVEN (TEST230314 と同じ考え方)。
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. ROUND-HBA1C.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LNK-HBA1C-IN     PIC 9V999.
+       01  LNK-ROUND-MODE   PIC 9.
+       01  LNK-HBA1C-OUT    PIC 9V99.
+
+       PROCEDURE DIVISION USING LNK-HBA1C-IN LNK-ROUND-MODE
+                 RETURNING LNK-HBA1C-OUT.
+
+           EVALUATE LNK-ROUND-MODE
+               WHEN 1
+                   COMPUTE LNK-HBA1C-OUT
+                       ROUNDED MODE IS NEAREST-EVEN = LNK-HBA1C-IN
+               WHEN OTHER
+                   COMPUTE LNK-HBA1C-OUT
+                       ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                       = LNK-HBA1C-IN
+           END-EVALUATE.
+
+           EXIT FUNCTION.
+
+       END FUNCTION ROUND-HBA1C.
+
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST230317.
 
+      *
+      * 以前は名前を入力してそのまま返すだけのループだったが、
+      * 同じループの形をオペレーター用の単票照会コンソールとして
+      * 再利用し、患者IDを入力するとその患者の判定結果を
+      * 表示するようにした。
+      *
+      *    TEST210520 が患者IDをキーにした INDEXED ファイルに変わった
+      *    ので、こちらも全件スキャンではなく READ KEY で1件だけ
+      *    直接引けるようにした。
+      *
+      *    'J' コマンド (JUDGE-AND-SAVE) で、What-if と同じ入力項目から
+      *    TEST230314 の JUDGE-02-BG と同じ基準 (年齢区分別 FST 基準値・
+      *    HbA1c 丸め・付加リスク) で本判定を行い、RESULT-FILE に実際に
+      *    書き込む。窓口の端末からその場で判定を確定できるようにする
+      *    ための追加で、夜間バッチを待たずに1件だけ即時登録したい
+      *    ケース (再検査の確定値が出た直後など) を想定している。
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *    日本語表示切替えスイッチ: 窓口の職員はドキュメントを日本語
+      *    で読むため、ヘルプ文や主要なメニュー表示に日本語訳を
+      *    あわせて出せるようにする (TEST230314 の DRYRUN-ON と同じ
+      *    UPSI/TEMP 方式。OFF が既定なので、未指定なら今までと同じ
+      *    英語のみの表示になる)。
+       SPECIAL-NAMES.
+           UPSI-0 IS JPLANG ON STATUS IS JPLANG-ON
+                             OFF STATUS IS JPLANG-OFF.
+
+      *    HBA1C-BMI-CHECK ライブラリの関数群 (TEST230314 と同じ方式)。
+       REPOSITORY.
+           FUNCTION ROUND-HBA1C.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    バックアップ取得の前にファイル全件を順に読み直す必要がある
+      *    ため、RANDOM から DYNAMIC に変更 (キー指定の READ/WRITE/
+      *    REWRITE はそのまま使える上位互換なので、既存の動作は
+      *    変わらない)。
+           SELECT RESULT-FILE ASSIGN TO 'output/test210520.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS RF-PATIENT-ID
+           FILE STATUS IS WS-RF-STATUS.
+
+      *    夜間バッチをやり直さずに1件だけ直した記録を残す訂正ログ
+      *    (TEST210520 の CSV と同じ追記方式)。
+           SELECT CORRECTION-LOG-FILE
+               ASSIGN TO 'output/corrections_log.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CORR-LOG-STATUS.
+
+      *    1件訂正の前に RESULT-FILE 全体のスナップショットを取る
+      *    バックアップ (TEST210520 の CSV 書き出しと同じカンマ区切り)。
+      *    誤った訂正をしても、このバックアップから手戻りできるように
+      *    する。毎回の訂正前に上書きするので、直前1回分を残す。
+           SELECT BACKUP-FILE ASSIGN TO 'output/result_backup.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BKP-STATUS.
+
+      *    判定基準の参照ファイル (TEST230314 と共用): FST の基準値を
+      *    プログラムの再コンパイル無しで更新できるよう外出ししたもの。
+      *    ファイルが無い場合は WORKING-STORAGE の VALUE 句の
+      *    デフォルト値のまま使う。
+           SELECT THRESHOLD-FILE ASSIGN TO 'input/thresholds.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-THR-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RESULT-FILE.
+       01  RESULT-REC.
+           05 RF-PATIENT-ID   PIC 9(9).
+           05 RF-LSK-BG       PIC 9(1).
+           05 RF-RUN-DATE     PIC X(8).
+
+       FD  CORRECTION-LOG-FILE.
+       01  CORR-LOG-LINE      PIC X(100).
+
+       FD  BACKUP-FILE.
+       01  BACKUP-LINE        PIC X(40).
+
+       FD  THRESHOLD-FILE.
+       01  THRESHOLD-REC.
+           05 THR-NAME        PIC X(20).
+           05 THR-VALUE       PIC 9(3).
+
        WORKING-STORAGE SECTION.
        01  AC-VAR PIC X(30).
        01  FG-END PIC 9(1).
@@ -11,27 +126,539 @@
        01  CS-ON PIC 9(1) VALUE 1.
        01  CS-OFF PIC 9(1) VALUE 0.
 
-      * 
+       01  WS-LOOKUP-ID    PIC 9(9).
+       01  WS-FOUND-FLAG   PIC X VALUE 'N'.
+           88 WS-FOUND            VALUE 'Y'.
+       01  WS-RF-STATUS    PIC XX.
+
+      *    バッチを丸ごと流し直さずに1患者分だけ直す訂正モード用。
+       01  WS-CORR-LOG-STATUS  PIC XX.
+       01  WS-CORR-DATE        PIC X(8).
+       01  WS-OLD-LSK-BG       PIC 9(1).
+       01  WS-NEW-LSK-BG       PIC 9(1).
+       01  WS-CORR-REASON      PIC X(40).
+
+      *    1件訂正前の RESULT-FILE バックアップ用。
+       01  WS-BKP-STATUS       PIC XX.
+       01  WS-BKP-EOF-FLAG     PIC X VALUE 'N'.
+           88 WS-BKP-EOF             VALUE 'Y'.
+
+      *    本判定 ('J' コマンド) と What-if ('W' コマンド) の両方で使う
+      *    基準値一式。TEST230314 の年齢区分別 FST 基準値と同じ方式
+      *    (外部の基準表ファイルがあればそちらを優先する)。
+       01  WS-RUN-DATE          PIC X(8).
+       01  WS-RUN-DATE-NUM      PIC 9(8).
+       01  WS-RUN-YYYY          PIC 9(4).
+       01  WS-RUN-MMDD          PIC 9(4).
+       01  WS-THR-FILE-STATUS   PIC XX.
+       01  WS-THR-EOF-FLAG      PIC X(1) VALUE 'N'.
+           88 WS-THR-EOF              VALUE 'Y'.
+       01  WS-FST-THRESHOLD-CUR     PIC 9(3) VALUE 126.
+       01  WS-FST-THRESHOLD-UNDER40 PIC 9(3) VALUE 110.
+       01  WS-FST-THRESHOLD-SENIOR  PIC 9(3) VALUE 140.
+       01  WS-FST-THRESH-EFF        PIC 9(3) VALUE 126.
+
+      *    HbA1c 丸めモード: TEST230314 と同じ 0=NEAREST-AWAY-FROM-
+      *    ZERO (既定) / 1=NEAREST-EVEN。THRESHOLD-FILE から上書き可能。
+       01  WS-ROUND-MODE-HBA1C PIC 9 VALUE 0.
+       01  WS-AGE-DOB-IN        PIC 9(8).
+       01  WS-DOB-YYYY          PIC 9(4).
+       01  WS-DOB-MMDD          PIC 9(4).
+       01  WS-AGE               PIC S9(3).
+       01  WS-AGE-BAND          PIC 9(1).
+       01  WS-HBA1C-ROUNDED     PIC 9V99.
+
+      *    What-if モード: 窓口で患者に「もう少しで基準に届く/届かない」を
+      *    説明するための、ファイルに何も書き込まない仮判定。
+      *    TEST230314 の CHECK-GLUCOSE-CRITERIA/CHECK-BP-CRITERIA/
+      *    CHECK-LIPID-CRITERIA と同じ基準 (年齢区分別 FST 基準値・HbA1c
+      *    丸めを含む) を WHAT-IF-JUDGE でも使う。
+       01  WI-PATIENT-ID   PIC 9(9).
+
+      *    検査値項目そのものは TEST230314 の判定ループと同じ
+      *    copybooks/patient_measures.cpy を COPY して使う (req033:
+      *    患者レコードを扱うプログラムはどれも同じ項目定義を使う) -
+      *    WI- 接頭辞は既存の WHAT-IF-JUDGE 側の参照をそのまま保つため
+      *    REPLACING で付け替える。
+       COPY patient_measures
+           REPLACING ==WS-IP-DOB==      BY ==WI-DOB==
+                     ==WS-IP-FST==      BY ==WI-FST==
+                     ==WS-IP-NFS==      BY ==WI-NFS==
+                     ==WS-IP-HBA1C==    BY ==WI-HBA1C==
+                     ==WS-IP-MED-DM==   BY ==WI-MED-DM==
+                     ==WS-IP-MED-HTN==  BY ==WI-MED-HTN==
+                     ==WS-IP-MED-LIP==  BY ==WI-MED-LIP==
+                     ==WS-IP-SBP==      BY ==WI-SBP==
+                     ==WS-IP-DBP==      BY ==WI-DBP==
+                     ==WS-IP-LDL==      BY ==WI-LDL==
+                     ==WS-IP-HDL==      BY ==WI-HDL==
+                     ==WS-IP-TG==       BY ==WI-TG==
+                     ==WS-IP-SMOKER==   BY ==WI-SMOKER==
+                     ==WS-IP-SITE-CODE== BY ==WI-SITE-CODE==.
+
+       01  WI-GLUCOSE-FLAG PIC 9 VALUE 0.
+       01  WI-BP-FLAG      PIC 9 VALUE 0.
+       01  WI-LIPID-FLAG   PIC 9 VALUE 0.
+       01  WI-CRITERIA-CNT PIC 9 VALUE 0.
+       01  WI-LSK-BG       PIC 9 VALUE 0.
+
+      *
        PROCEDURE DIVISION.
        MAIN SECTION.
-       
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM LOAD-THRESHOLDS.
+
            MOVE CS-OFF TO FG-END.
-           PERFORM PARA-ACCEPT-NAME UNTIL FG-END = CS-ON.
+           PERFORM PARA-LOOKUP-PATIENT UNTIL FG-END = CS-ON.
 
            STOP RUN.
-      * 
-       PARA-ACCEPT-NAME.
+      *
+       PARA-LOOKUP-PATIENT.
 
       *    accept the input value.
+      *    コマンドが 'E'/'W'/'J'/'C' の4択からヘルプ・終了の別名を
+      *    含む7択に増えたので、入れ子の IF ではなく EVALUATE で
+      *    振り分ける (APPLY-THRESHOLD-REC などと同じ方式)。
            DISPLAY "*"
-           DISPLAY "What's your name?  ('E' to end this program)"
+           DISPLAY "Patient ID to look up, or a command - "
+               "'H' or '?' for help - ('Q' or 'E' to end)"
+           IF JPLANG-ON THEN
+               DISPLAY "(患者IDかコマンド。ヘルプはH)"
+           END-IF
            ACCEPT AC-VAR.
-           
-      *    end this program if "E" is entried
-           IF FUNCTION TRIM(AC-VAR) = "E" THEN
-              MOVE CS-ON TO FG-END
+
+           EVALUATE FUNCTION TRIM(AC-VAR)
+               WHEN "E"
+               WHEN "Q"
+               WHEN "QUIT"
+                   MOVE CS-ON TO FG-END
+               WHEN "W"
+                   PERFORM WHAT-IF-MODE
+               WHEN "J"
+                   PERFORM JUDGE-AND-SAVE
+               WHEN "C"
+                   PERFORM CORRECT-PATIENT-RESULT
+               WHEN "H"
+               WHEN "HELP"
+               WHEN "?"
+                   PERFORM SHOW-HELP
+               WHEN OTHER
+                   MOVE FUNCTION NUMVAL(AC-VAR) TO WS-LOOKUP-ID
+                   PERFORM FIND-PATIENT-RESULT
+                   IF WS-FOUND THEN
+                       DISPLAY "PATIENT " RF-PATIENT-ID
+                           " SUPPORT LEVEL: " RF-LSK-BG
+                           " (AS OF " RF-RUN-DATE ")"
+                   ELSE
+                       DISPLAY "NO RESULT ON FILE FOR PATIENT "
+                           WS-LOOKUP-ID
+                   END-IF
+           END-EVALUATE.
+
+           EXIT.
+
+
+       SHOW-HELP.
+
+      *    新しく入る職員向けの、未記載だった単文字コマンド一覧。
+           DISPLAY "--- ACCEPTED COMMANDS ---".
+           DISPLAY "  <patient ID>   look up that patient's stored "
+               "support level".
+           DISPLAY "  W              what-if: preview a support level "
+               "from candidate lab values (nothing is saved)".
+           DISPLAY "  J              judge and save: compute and store "
+               "a new result for a patient".
+           DISPLAY "  C              correct a stored result for one "
+               "patient".
+           DISPLAY "  H, HELP, ?     show this help text".
+           DISPLAY "  E, Q, QUIT     end this program".
+
+           IF JPLANG-ON THEN
+               DISPLAY "--- コマンド一覧 ---"
+               DISPLAY "  <患者ID>  支援レベルを照会"
+               DISPLAY "  W         what-if (試算のみ)"
+               DISPLAY "  J         判定して新規登録"
+               DISPLAY "  C         結果を1件訂正"
+               DISPLAY "  H, HELP, ?  ヘルプ表示"
+               DISPLAY "  E, Q, QUIT     終了"
+           END-IF.
+
+           EXIT.
+
+
+       WHAT-IF-MODE.
+
+      *    何もファイルに書かず、入力した候補値からその場で
+      *    支援レベルだけを計算して見せる。
+           DISPLAY "--- WHAT-IF: ENTER CANDIDATE LAB VALUES ---".
+
+           PERFORM WHAT-IF-MODE-INPUTS.
+
+           PERFORM WHAT-IF-JUDGE.
+
+           DISPLAY "WHAT-IF RESULT (NOT SAVED) - "
+               "GLUCOSE: " WI-GLUCOSE-FLAG
+               " BP: " WI-BP-FLAG
+               " LIPID: " WI-LIPID-FLAG
+               " SUPPORT LEVEL: " WI-LSK-BG.
+
+           EXIT.
+
+
+       WHAT-IF-MODE-INPUTS.
+
+      *    What-if と JUDGE-AND-SAVE の両方が使う、検査値一式の入力
+      *    部分だけを切り出したもの (患者IDは呼び出し側がそれぞれ
+      *    別に扱う - What-if は患者ID不要、JUDGE-AND-SAVE は必要)。
+           DISPLAY "DATE OF BIRTH (YYYYMMDD)?" ACCEPT AC-VAR
+           MOVE FUNCTION NUMVAL(AC-VAR) TO WI-DOB.
+           DISPLAY "FST (fasting glucose)?" ACCEPT AC-VAR
+           MOVE FUNCTION NUMVAL(AC-VAR) TO WI-FST.
+           DISPLAY "NFS (casual glucose)?" ACCEPT AC-VAR
+           MOVE FUNCTION NUMVAL(AC-VAR) TO WI-NFS.
+           DISPLAY "HBA1C?" ACCEPT AC-VAR
+           MOVE FUNCTION NUMVAL(AC-VAR) TO WI-HBA1C.
+           DISPLAY "ON DIABETES MEDICATION? (1=YES 0=NO)" ACCEPT AC-VAR
+           MOVE FUNCTION NUMVAL(AC-VAR) TO WI-MED-DM.
+           DISPLAY "SBP?" ACCEPT AC-VAR
+           MOVE FUNCTION NUMVAL(AC-VAR) TO WI-SBP.
+           DISPLAY "DBP?" ACCEPT AC-VAR
+           MOVE FUNCTION NUMVAL(AC-VAR) TO WI-DBP.
+           DISPLAY "ON BLOOD PRESSURE MEDICATION? (1=YES 0=NO)"
+               ACCEPT AC-VAR
+           MOVE FUNCTION NUMVAL(AC-VAR) TO WI-MED-HTN.
+           DISPLAY "LDL?" ACCEPT AC-VAR
+           MOVE FUNCTION NUMVAL(AC-VAR) TO WI-LDL.
+           DISPLAY "HDL?" ACCEPT AC-VAR
+           MOVE FUNCTION NUMVAL(AC-VAR) TO WI-HDL.
+           DISPLAY "TRIGLYCERIDES?" ACCEPT AC-VAR
+           MOVE FUNCTION NUMVAL(AC-VAR) TO WI-TG.
+           DISPLAY "ON LIPID MEDICATION? (1=YES 0=NO)" ACCEPT AC-VAR
+           MOVE FUNCTION NUMVAL(AC-VAR) TO WI-MED-LIP.
+           DISPLAY "SMOKER? (1=YES 0=NO)" ACCEPT AC-VAR
+           MOVE FUNCTION NUMVAL(AC-VAR) TO WI-SMOKER.
+
+           EXIT.
+
+
+       WHAT-IF-JUDGE.
+
+      *    TEST230314 の CHECK-GLUCOSE-CRITERIA と同じく、年齢区分別の
+      *    FST 基準値 (CALC-AGE-BAND) と丸めた HbA1c で判定する。
+           MOVE WI-DOB TO WS-AGE-DOB-IN.
+           PERFORM CALC-AGE-BAND.
+
+           MOVE FUNCTION ROUND-HBA1C(WI-HBA1C WS-ROUND-MODE-HBA1C)
+               TO WS-HBA1C-ROUNDED.
+
+           IF WI-MED-DM = 1 THEN
+               MOVE 0 TO WI-GLUCOSE-FLAG
+           ELSE
+               IF WI-FST >= WS-FST-THRESH-EFF OR WI-NFS >= 200
+                       OR WS-HBA1C-ROUNDED >= 6.5 THEN
+                   MOVE 1 TO WI-GLUCOSE-FLAG
+               ELSE
+                   MOVE 0 TO WI-GLUCOSE-FLAG
+               END-IF
+           END-IF.
+
+           IF WI-MED-HTN = 1 THEN
+               MOVE 0 TO WI-BP-FLAG
+           ELSE
+               IF WI-SBP >= 130 OR WI-DBP >= 85 THEN
+                   MOVE 1 TO WI-BP-FLAG
+               ELSE
+                   MOVE 0 TO WI-BP-FLAG
+               END-IF
+           END-IF.
+
+           IF WI-MED-LIP = 1 THEN
+               MOVE 0 TO WI-LIPID-FLAG
            ELSE
-              DISPLAY "Hi " FUNCTION TRIM(AC-VAR) ". Have a good day."
+               IF WI-TG >= 150 OR WI-HDL < 40 OR WI-LDL >= 120 THEN
+                   MOVE 1 TO WI-LIPID-FLAG
+               ELSE
+                   MOVE 0 TO WI-LIPID-FLAG
+               END-IF
+           END-IF.
+
+           COMPUTE WI-CRITERIA-CNT =
+               WI-GLUCOSE-FLAG + WI-BP-FLAG + WI-LIPID-FLAG.
+
+           IF WI-GLUCOSE-FLAG = 0 AND WI-BP-FLAG = 0
+                   AND WI-LIPID-FLAG = 0 THEN
+               MOVE 0 TO WI-LSK-BG
+           ELSE
+               IF WI-CRITERIA-CNT >= 2 THEN
+                   MOVE 2 TO WI-LSK-BG
+               ELSE
+                   MOVE 1 TO WI-LSK-BG
+               END-IF
+           END-IF.
+
+           IF WI-LSK-BG = 1 AND WI-SMOKER = 1 THEN
+               MOVE 2 TO WI-LSK-BG
+           END-IF.
+
+           EXIT.
+
+
+       CALC-AGE-BAND.
+
+      *    TEST230314 の CALC-AGE-BAND と同じ計算。WS-AGE-DOB-IN に
+      *    生年月日を、WS-RUN-DATE に基準日をあらかじめ入れておくこと。
+           COMPUTE WS-DOB-YYYY = WS-AGE-DOB-IN / 10000.
+           COMPUTE WS-DOB-MMDD = WS-AGE-DOB-IN - (WS-DOB-YYYY * 10000).
+           MOVE FUNCTION NUMVAL(WS-RUN-DATE) TO WS-RUN-DATE-NUM.
+           COMPUTE WS-RUN-YYYY = WS-RUN-DATE-NUM / 10000.
+           COMPUTE WS-RUN-MMDD = WS-RUN-DATE-NUM - (WS-RUN-YYYY * 10000).
+
+           COMPUTE WS-AGE = WS-RUN-YYYY - WS-DOB-YYYY.
+           IF WS-RUN-MMDD < WS-DOB-MMDD THEN
+               SUBTRACT 1 FROM WS-AGE
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN WS-AGE < 40
+                   MOVE 0 TO WS-AGE-BAND
+                   MOVE WS-FST-THRESHOLD-UNDER40 TO WS-FST-THRESH-EFF
+               WHEN WS-AGE < 75
+                   MOVE 1 TO WS-AGE-BAND
+                   MOVE WS-FST-THRESHOLD-CUR TO WS-FST-THRESH-EFF
+               WHEN OTHER
+                   MOVE 2 TO WS-AGE-BAND
+                   MOVE WS-FST-THRESHOLD-SENIOR TO WS-FST-THRESH-EFF
+           END-EVALUATE.
+
+           EXIT.
+
+
+       LOAD-THRESHOLDS.
+
+      *    TEST230314 の LOAD-FY-THRESHOLDS と同じ外部基準表の読み込み。
+      *    このキオスクには年度末モードが無いので FST-CUR/FST-UNDER40/
+      *    FST-SENIOR のみを使う (FST-PRI は無視する)。
+           OPEN INPUT THRESHOLD-FILE.
+           IF WS-THR-FILE-STATUS NOT = "00" THEN
+               DISPLAY "NO THRESHOLD FILE - USING BUILT-IN DEFAULTS"
+           ELSE
+               MOVE 'N' TO WS-THR-EOF-FLAG
+               PERFORM UNTIL WS-THR-EOF
+                   READ THRESHOLD-FILE
+                       AT END
+                           MOVE 'Y' TO WS-THR-EOF-FLAG
+                       NOT AT END
+                           PERFORM APPLY-THRESHOLD-REC
+                   END-READ
+               END-PERFORM
+               CLOSE THRESHOLD-FILE
+           END-IF.
+
+           EXIT.
+
+
+       APPLY-THRESHOLD-REC.
+
+           EVALUATE FUNCTION TRIM(THR-NAME)
+               WHEN "FST-CUR"
+                   MOVE THR-VALUE TO WS-FST-THRESHOLD-CUR
+               WHEN "FST-UNDER40"
+                   MOVE THR-VALUE TO WS-FST-THRESHOLD-UNDER40
+               WHEN "FST-SENIOR"
+                   MOVE THR-VALUE TO WS-FST-THRESHOLD-SENIOR
+               WHEN "FST-PRI"
+                   CONTINUE
+               WHEN "ROUND-HBA1C-MODE"
+                   MOVE THR-VALUE TO WS-ROUND-MODE-HBA1C
+               WHEN "ROUND-BMI-MODE"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "UNKNOWN THRESHOLD NAME IGNORED: "
+                       THR-NAME
+           END-EVALUATE.
+
+           EXIT.
+
+
+       JUDGE-AND-SAVE.
+
+      *    What-if と同じ入力項目 + 患者IDを集め、WHAT-IF-JUDGE と同じ
+      *    基準 (TEST230314 の JUDGE-02-BG と同値) で本判定した上で、
+      *    夜間バッチを待たずにその結果を RESULT-FILE へ実際に書き込む。
+           DISPLAY "--- JUDGE AND SAVE A NEW RESULT ---".
+
+           DISPLAY "Patient ID?" ACCEPT AC-VAR
+           MOVE FUNCTION NUMVAL(AC-VAR) TO WI-PATIENT-ID.
+
+           PERFORM WHAT-IF-MODE-INPUTS.
+
+           PERFORM WHAT-IF-JUDGE.
+
+           OPEN I-O RESULT-FILE.
+           IF WS-RF-STATUS NOT = "00" THEN
+               OPEN OUTPUT RESULT-FILE
+               CLOSE RESULT-FILE
+               OPEN I-O RESULT-FILE
+           END-IF.
+
+           MOVE WI-PATIENT-ID TO RF-PATIENT-ID.
+           MOVE WI-LSK-BG     TO RF-LSK-BG.
+           MOVE WS-RUN-DATE   TO RF-RUN-DATE.
+
+           WRITE RESULT-REC
+               INVALID KEY
+                   REWRITE RESULT-REC
+           END-WRITE.
+
+           CLOSE RESULT-FILE.
+
+           DISPLAY "SAVED - PATIENT " WI-PATIENT-ID
+               " GLUCOSE: " WI-GLUCOSE-FLAG
+               " BP: " WI-BP-FLAG
+               " LIPID: " WI-LIPID-FLAG
+               " SUPPORT LEVEL: " WI-LSK-BG.
+
+           EXIT.
+
+
+       CORRECT-PATIENT-RESULT.
+
+      *    夜間バッチ全体をやり直さずに、1患者分の支援レベルだけを
+      *    直接書き換える。RESULT-FILE を I-O で開き直して REWRITE
+      *    し、誰が・いつ・どの値をどう直したかを訂正ログに残す。
+           DISPLAY "--- CORRECT A STORED RESULT ---".
+           DISPLAY "Patient ID to correct?" ACCEPT AC-VAR.
+           MOVE FUNCTION NUMVAL(AC-VAR) TO WS-LOOKUP-ID.
+
+           PERFORM BACKUP-RESULT-FILE.
+
+           OPEN I-O RESULT-FILE.
+           IF WS-RF-STATUS NOT = "00" THEN
+               OPEN OUTPUT RESULT-FILE
+               CLOSE RESULT-FILE
+               OPEN I-O RESULT-FILE
+           END-IF.
+           MOVE WS-LOOKUP-ID TO RF-PATIENT-ID.
+
+           READ RESULT-FILE
+               KEY IS RF-PATIENT-ID
+               INVALID KEY
+                   DISPLAY "NO RESULT ON FILE FOR PATIENT "
+                       WS-LOOKUP-ID
+               NOT INVALID KEY
+                   MOVE RF-LSK-BG TO WS-OLD-LSK-BG
+                   DISPLAY "CURRENT SUPPORT LEVEL: " WS-OLD-LSK-BG
+                   DISPLAY "New support level (0/1/2)?" ACCEPT AC-VAR
+                   MOVE FUNCTION NUMVAL(AC-VAR) TO WS-NEW-LSK-BG
+                   DISPLAY "Reason for correction?" ACCEPT AC-VAR
+                   MOVE AC-VAR TO WS-CORR-REASON
+
+                   MOVE WS-NEW-LSK-BG TO RF-LSK-BG
+                   REWRITE RESULT-REC
+
+                   ACCEPT WS-CORR-DATE FROM DATE YYYYMMDD
+                   PERFORM WRITE-CORRECTION-LOG
+
+                   DISPLAY "PATIENT " WS-LOOKUP-ID
+                       " CORRECTED: " WS-OLD-LSK-BG " -> "
+                       WS-NEW-LSK-BG
+           END-READ.
+
+           CLOSE RESULT-FILE.
+
+           EXIT.
+
+
+       BACKUP-RESULT-FILE.
+
+      *    訂正で上書きする前の RESULT-FILE 全件を、カンマ区切りの
+      *    バックアップファイルへスナップショットしておく (本番の
+      *    INDEXED ファイルをいじらず、同じ内容を別ファイルへ複写
+      *    するだけ)。
+           OPEN OUTPUT BACKUP-FILE.
+           IF WS-BKP-STATUS NOT = "00" THEN
+               DISPLAY "WARNING - COULD NOT OPEN BACKUP FILE, STATUS "
+                   WS-BKP-STATUS
+           ELSE
+               MOVE "PATIENT_ID,LSK_BG,RUN_DATE" TO BACKUP-LINE
+               WRITE BACKUP-LINE
+
+               OPEN INPUT RESULT-FILE
+               IF WS-RF-STATUS NOT = "00" THEN
+                   DISPLAY "NO EXISTING RESULT-FILE TO BACK UP"
+               ELSE
+                   MOVE 'N' TO WS-BKP-EOF-FLAG
+                   PERFORM UNTIL WS-BKP-EOF
+                       READ RESULT-FILE NEXT RECORD
+                           AT END
+                               MOVE 'Y' TO WS-BKP-EOF-FLAG
+                           NOT AT END
+                               MOVE SPACES TO BACKUP-LINE
+                               STRING RF-PATIENT-ID DELIMITED BY SIZE
+                                   "," DELIMITED BY SIZE
+                                   RF-LSK-BG DELIMITED BY SIZE
+                                   "," DELIMITED BY SIZE
+                                   RF-RUN-DATE DELIMITED BY SIZE
+                                   INTO BACKUP-LINE
+                               WRITE BACKUP-LINE
+                       END-READ
+                   END-PERFORM
+                   CLOSE RESULT-FILE
+               END-IF
+               CLOSE BACKUP-FILE
+               DISPLAY "BACKUP OF RESULT-FILE WRITTEN TO "
+                   "output/result_backup.txt BEFORE CORRECTION"
+           END-IF.
+
+           EXIT.
+
+
+       WRITE-CORRECTION-LOG.
+
+      *    ヘッダー不要な単純な追記ログ (TEST210520 の CSV と同じ
+      *    INPUT で確かめてから EXTEND/OUTPUT を決める方式)。
+           OPEN INPUT CORRECTION-LOG-FILE.
+           IF WS-CORR-LOG-STATUS = "00" THEN
+               CLOSE CORRECTION-LOG-FILE
+               OPEN EXTEND CORRECTION-LOG-FILE
+           ELSE
+               OPEN OUTPUT CORRECTION-LOG-FILE
+           END-IF.
+
+           MOVE SPACES TO CORR-LOG-LINE.
+           STRING "CORR-DATE: " WS-CORR-DATE
+               " PATIENT: " WS-LOOKUP-ID
+               " OLD-LEVEL: " WS-OLD-LSK-BG
+               " NEW-LEVEL: " WS-NEW-LSK-BG
+               " REASON: " FUNCTION TRIM(WS-CORR-REASON)
+               DELIMITED BY SIZE INTO CORR-LOG-LINE.
+           WRITE CORR-LOG-LINE.
+
+           CLOSE CORRECTION-LOG-FILE.
+
+           EXIT.
+
+
+       FIND-PATIENT-RESULT.
+
+           MOVE 'N' TO WS-FOUND-FLAG.
+           MOVE WS-LOOKUP-ID TO RF-PATIENT-ID.
+
+           OPEN INPUT RESULT-FILE.
+
+           IF WS-RF-STATUS NOT = "00" THEN
+               MOVE 'N' TO WS-FOUND-FLAG
+           ELSE
+               READ RESULT-FILE
+                   KEY IS RF-PATIENT-ID
+                   INVALID KEY
+                       MOVE 'N' TO WS-FOUND-FLAG
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-FOUND-FLAG
+               END-READ
+
+               CLOSE RESULT-FILE
            END-IF.
 
            EXIT.
