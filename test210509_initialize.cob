@@ -4,14 +4,35 @@
       * INITILIZE Verb を使用して、データ初期化のテスト
       * 初期化後に、データを再セットする時は、
       * REPLACING を使えばOK。
+      *
+      * 以前は住所だけの使い捨てグループだったが、判定結果が
+      * どの患者のものかを追えるよう、患者ID・氏名・住所を持つ
+      * 患者マスタレコードに拡張し、患者IDをキーに突き合わせられる
+      * よう1レコード1ファイルに書き出すようにした。
       *
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATIENT-MASTER-FILE
+           ASSIGN TO 'output/patient_master.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  PATIENT-MASTER-FILE.
+       01  PATIENT-MASTER-REC.
+           05 PM-PATIENT-ID    PIC 9(9).
+           05 PM-NAME          PIC X(30).
+           05 PM-ADDRESS.
+               10 PM-HOUSE-NUMBER PIC 9(3).
+               10 PM-COUNTRY      PIC X(15).
+               10 PM-PINCODE      PIC 9(6).
+
        WORKING-STORAGE SECTION.
        01  WS-NAME PIC A(30) VALUE 'ABCDEF'.
        01  WS-ID PIC 9(5).
-       01  WS-ADDRESS. 
+       01  WS-PATIENT-ID PIC 9(9) VALUE 0.
+       01  WS-ADDRESS.
            05  WS-HOUSE-NUMBER PIC 9(3).
            05  WS-COUNTRY PIC X(15).
            05  WS-PINCODE PIC 9(6) VALUE 123456.
@@ -27,5 +48,25 @@
            DISPLAY "House Number   : '"WS-HOUSE-NUMBER"'".
            DISPLAY "Country        : '"WS-COUNTRY"'".
            DISPLAY "Pincode        : '"WS-PINCODE"'".
-           
+
+           PERFORM B00-WRITE-PATIENT-MASTER.
+
            STOP RUN.
+
+       B00-WRITE-PATIENT-MASTER.
+
+      *    患者マスタの書き出し: 判定バッチ (TEST230314) が使う
+      *    患者IDと同じ値をキーにして、氏名・住所を記録する。
+           OPEN OUTPUT PATIENT-MASTER-FILE.
+
+           MOVE 000000011       TO WS-PATIENT-ID.
+           MOVE WS-PATIENT-ID   TO PM-PATIENT-ID.
+           MOVE "ABCDEF"        TO PM-NAME.
+           MOVE WS-HOUSE-NUMBER TO PM-HOUSE-NUMBER.
+           MOVE WS-COUNTRY      TO PM-COUNTRY.
+           MOVE WS-PINCODE      TO PM-PINCODE.
+           WRITE PATIENT-MASTER-REC.
+
+           CLOSE PATIENT-MASTER-FILE.
+
+           EXIT.
