@@ -1,38 +1,2328 @@
+      *
+      * HBA1C-BMI-CHECK ライブラリ: 各判定プログラムで同じ丸め処理や
+      * チェックディジット検証をばらばらに書いていたのを1箇所にまとめた
+      * (TEST230301 の FUNCTION-ID/REPOSITORY 方式を踏襲。GnuCOBOL では
+      * 呼出元より上に定義することが必須のため、TEST230314 の直前に置く)。
+      *
+      *    丸めモード: 0=臨床側のこれまでの既定 (四捨五零入、COBOL の
+      *    ROUNDED 既定と同じ NEAREST-AWAY-FROM-ZERO)、1=最近接偶数
+      *    (NEAREST-EVEN)。財務系の丸めとは慣習が異なるため、値を
+      *    受け取る側 (TEST230314/TEST230317) の基準表ファイルから
+      *    ON/OFF できるようにしている。
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. ROUND-HBA1C.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LNK-HBA1C-IN     PIC 9V999.
+       01  LNK-ROUND-MODE   PIC 9.
+       01  LNK-HBA1C-OUT    PIC 9V99.
+
+       PROCEDURE DIVISION USING LNK-HBA1C-IN LNK-ROUND-MODE
+                 RETURNING LNK-HBA1C-OUT.
+
+           EVALUATE LNK-ROUND-MODE
+               WHEN 1
+                   COMPUTE LNK-HBA1C-OUT
+                       ROUNDED MODE IS NEAREST-EVEN = LNK-HBA1C-IN
+               WHEN OTHER
+                   COMPUTE LNK-HBA1C-OUT
+                       ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                       = LNK-HBA1C-IN
+           END-EVALUATE.
+
+           EXIT FUNCTION.
+
+       END FUNCTION ROUND-HBA1C.
+
+
+      *    身長・体重から BMI を算出する (今後の判定基準追加に備えた
+      *    共通ルーチン。小数第1位に丸める)。丸めモードは ROUND-HBA1C
+      *    と同じ考え方。
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. CALC-BMI.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LNK-WEIGHT-KG    PIC 9(3)V9.
+       01  LNK-HEIGHT-CM    PIC 9(3)V9.
+       01  LNK-ROUND-MODE-B PIC 9.
+       01  LNK-BMI-OUT      PIC 9(2)V9.
+
+       PROCEDURE DIVISION USING LNK-WEIGHT-KG LNK-HEIGHT-CM
+                 LNK-ROUND-MODE-B
+                 RETURNING LNK-BMI-OUT.
+
+           EVALUATE LNK-ROUND-MODE-B
+               WHEN 1
+                   COMPUTE LNK-BMI-OUT ROUNDED MODE IS NEAREST-EVEN =
+                       LNK-WEIGHT-KG / ((LNK-HEIGHT-CM / 100) ** 2)
+               WHEN OTHER
+                   COMPUTE LNK-BMI-OUT
+                       ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO =
+                       LNK-WEIGHT-KG / ((LNK-HEIGHT-CM / 100) ** 2)
+           END-EVALUATE.
+
+           EXIT FUNCTION.
+
+       END FUNCTION CALC-BMI.
+
+
+      *    患者IDの末尾1桁をチェックディジットとして検証する
+      *    (先頭8桁の合計を10で割った余りが末尾桁と一致すること)。
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. CHECK-PATIENT-ID.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CPI-BASE      PIC 9(8).
+       01  WS-CPI-TEMP      PIC 9(8).
+       01  WS-CPI-CHECK     PIC 9.
+       01  WS-CPI-COMPUTED  PIC 9.
+       01  WS-CPI-SUM       PIC 9(3).
+       01  WS-CPI-DIGIT     PIC 9.
+       01  WS-CPI-IDX       PIC 9.
+
+       LINKAGE SECTION.
+       01  LNK-PATIENT-ID   PIC 9(9).
+       01  LNK-ID-VALID     PIC 9.
+
+       PROCEDURE DIVISION USING LNK-PATIENT-ID
+                 RETURNING LNK-ID-VALID.
+
+           DIVIDE LNK-PATIENT-ID BY 10
+               GIVING WS-CPI-BASE REMAINDER WS-CPI-CHECK.
+           MOVE WS-CPI-BASE TO WS-CPI-TEMP.
+           MOVE 0 TO WS-CPI-SUM.
+
+           PERFORM VARYING WS-CPI-IDX FROM 1 BY 1 UNTIL WS-CPI-IDX > 8
+               DIVIDE WS-CPI-TEMP BY 10
+                   GIVING WS-CPI-TEMP REMAINDER WS-CPI-DIGIT
+               ADD WS-CPI-DIGIT TO WS-CPI-SUM
+           END-PERFORM.
+
+           DIVIDE WS-CPI-SUM BY 10
+               GIVING WS-CPI-IDX REMAINDER WS-CPI-COMPUTED.
+
+           IF WS-CPI-COMPUTED = WS-CPI-CHECK THEN
+               MOVE 1 TO LNK-ID-VALID
+           ELSE
+               MOVE 0 TO LNK-ID-VALID
+           END-IF.
+
+           EXIT FUNCTION.
+
+       END FUNCTION CHECK-PATIENT-ID.
+
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST230314.
-       
+
+      *
+      * JUDGE-02-BG: 特定健診の結果から支援レベルを判定する
+      * 以前は WS-INPUT を VALUE 句で固定していたが、
+      * クリニックの日次アップロードを 1 患者 1 レコードとして
+      * 読み込み、レコードごとに JUDGE-02-BG を実行する形にした。
       *
-       
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *    年度末の再判定モード切替えスイッチ (TEST-190801 と同じ方式)
+      *    SW1-ON のときは、新年度の基準表ではなく旧年度の基準表を使う。
+      *    -std=ibm の環境名表には SWITCH-1 が無く UPSI-0 のみなので、
+      *    TEST-190801 と同じ TEMP/SW1-ON の名前で UPSI-0 を割り当てる。
+      *
+      *    試し書きモード (ドライラン) 切替えスイッチ: DRYRUN-ON の
+      *    ときは判定自体はフル実行するが RESULT-FILE への
+      *    WRITE/REWRITE は行わず、書き込む「つもり」の内容を表示
+      *    するだけにする。基準表を差し替えた直後に、本番の
+      *    RESULT-FILE を壊さず結果だけ確認したい、という用途。
+      *    年度末スイッチ (UPSI-0) とは別目的なので、UPSI-1 に
+      *    独立した環境名 DRYRUN を割り当てる (TEST-190801 と同じ
+      *    UPSI/TEMP 方式をもう1本増やす形)。
+      *    日本語表示切替えスイッチ: 現場のドキュメントはすべて
+      *    日本語で書かれているのに、コンソール表示やレポート見出しは
+      *    英語のみだったため、主要な操作者向けメッセージに日本語訳を
+      *    あわせて表示できるようにする。DRYRUN-ON と同じ UPSI/TEMP
+      *    方式をもう1本増やす形 (年度末スイッチとも目的が別なので
+      *    UPSI-2 に独立した環境名 JPLANG を割り当てる)。OFF が既定
+      *    なので、指定しなければ今までと同じ英語のみの表示になる。
+       SPECIAL-NAMES.
+           UPSI-0 IS TEMP ON STATUS IS SW1-ON
+                          OFF STATUS IS SW1-OFF
+           UPSI-1 IS DRYRUN ON STATUS IS DRYRUN-ON
+                             OFF STATUS IS DRYRUN-OFF
+           UPSI-2 IS JPLANG ON STATUS IS JPLANG-ON
+                             OFF STATUS IS JPLANG-OFF.
+
+      *    HBA1C-BMI-CHECK ライブラリの関数群。チェックディジット検証は
+      *    VALIDATE-INPUT で、HbA1c の丸めは CHECK-GLUCOSE-CRITERIA で使う。
+       REPOSITORY.
+           FUNCTION ROUND-HBA1C
+           FUNCTION CALC-BMI
+           FUNCTION CHECK-PATIENT-ID.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATIENT-FILE ASSIGN TO 'input/patients.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PF-STATUS.
+
+      *    患者数が多いクリニックでも夜間バッチの時間枠に収まるよう、
+      *    判定に入る前に施設コード・患者ID順に SORT してから読む
+      *    (施設別小計のコントロールブレイクは施設コード順を前提と
+      *    するため残し、患者IDはその中の第2キーにする)。
+           SELECT SORTED-PATIENT-FILE ASSIGN TO
+               'output/patients_sorted.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SRT-FILE-STATUS.
+
+      *    患者IDで1件ずつランダムに引けるよう、判定と同じパスで
+      *    INDEXED の患者マスタも作る (再起動時のチェックポイント
+      *    再開や、窓口からの突発的な1件照会に、先頭からの全件再読込
+      *    無しで対応できるようにする)。
+           SELECT PATIENT-INDEX-FILE ASSIGN TO
+               'output/patient_index.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PXF-PATIENT-ID
+           FILE STATUS IS WS-PXF-STATUS.
+
+      *    SORT 文の作業ファイル (実体はソート処理が内部で使う
+      *    一時領域で、このファイル名を直接 OPEN/CLOSE することはない)。
+           SELECT SORT-WORK-FILE ASSIGN TO 'sortwk01'.
+
+      *    クリニックによっては検査値(FST/HBA1C 等)とバイタル
+      *    (血圧・施設コード等)が別々の抽出ファイルで届く。この2本を
+      *    患者IDでマッチングして PATIENT-FILE と同じ形にまとめて
+      *    から判定に入る (MERGE-PATIENT-SOURCES)。どちらかが無ければ
+      *    従来どおり input/patients.dat を直接使う。
+           SELECT LAB-FILE ASSIGN TO 'input/patients_lab.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LAB-FILE-STATUS.
+
+           SELECT VITALS-FILE ASSIGN TO 'input/patients_vitals.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-VIT-FILE-STATUS.
+
+      *    チェックポイント・ファイル: 最後に判定を終えた患者IDを
+      *    保持する。再起動時はここまでをスキップして再判定しない。
+           SELECT CHECKPOINT-FILE ASSIGN TO 'output/judge_ckpt.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+      *    突合レポート: 実行した日に、支援レベル区分ごとの
+      *    件数がいくつだったかを記録する。
+           SELECT RECON-RPT-FILE ASSIGN TO 'output/recon_report.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    検査値の妥当性チェックに落ちたレコードの記録先。
+      *    臨床的にあり得ない値でも判定だけは通ってしまわないよう、
+      *    ここに理由つきで書き出す。
+           SELECT EXCEPTION-FILE ASSIGN TO 'output/exceptions.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EXC-FILE-STATUS.
+
+      *    施設の担当者に渡す、患者ごとの主要項目と判定結果の
+      *    一覧 (ZZ9.99 のような編集用 PICTURE で見やすく表示)。
+           SELECT LISTING-FILE ASSIGN TO 'output/patient_listing.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LST-FILE-STATUS.
+
+      *    健診結果を保険者へ提出するための固定長 EDI 連携ファイル。
+      *    内部用の RESULT-FILE/LISTING-FILE とはレイアウトが別物
+      *    (保険者側の仕様に合わせた固定桁の項目) なので、手作業の
+      *    再整形をはさまず、この専用ファイルをそのまま提出する。
+           SELECT EDI-EXPORT-FILE ASSIGN TO 'output/edi_export.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EDI-FILE-STATUS.
+
+      *    検査値が一部欠測しているレコードの記録先。臨床的に
+      *    あり得ない値 (EXCEPTION-FILE) とは別に、単に値が
+      *    入っていないだけのレコードをここへ分けて溜めておく。
+           SELECT INCOMPLETE-FILE ASSIGN TO 'output/incomplete.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-INC-FILE-STATUS.
+
+      *    監査ログ: JUDGE-02-BG を1回実行するたびに、判定前の入力値
+      *    一式と判定後の WS-LSK-BG を1行に残す。医療データを扱うため、
+      *    どの入力からどの結果が出たかを後から必ず説明できるように。
+           SELECT AUDIT-FILE ASSIGN TO 'output/audit_log.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUD-FILE-STATUS.
+
+      *    1回のアップロードの中で同じ患者IDが2回出てきた
+      *    (クリニック側のよくある提出ミス) 場合の、オペレーター
+      *    確認用の滞留先。黙って2件分判定してしまわないように。
+           SELECT DUPLICATE-FILE ASSIGN TO 'output/duplicates.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DUP-FILE-STATUS.
+
+      *    support level の区分が前回の判定 (RESULT-FILE に残っている
+      *    値) から変わった患者を、地域連携担当が手作業で2年分の
+      *    レポートを見比べなくても分かるよう、ワークリストに出す。
+           SELECT CATEGORY-CHANGE-FILE ASSIGN TO
+               'output/category_change_worklist.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CCF-STATUS.
+
+      *    休日・非営業日カレンダー: TEST-190801 が触れている
+      *    SYSTEM-SHUTDOWN のような「特殊条件」を、UPSI スイッチではなく
+      *    実際の祝日ファイルとして持たせたもの。クリニックが何も
+      *    提出していない日にバッチだけ走らせても意味が無いため、
+      *    ジョブ開始時にここを確認してから判定に入る。
+           SELECT CALENDAR-FILE ASSIGN TO 'input/holidays.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CAL-FILE-STATUS.
+
+      *    窓口からの電話問い合わせ用に、TEST230317 の単票照会
+      *    コンソールが読む INDEXED ファイル (TEST210520 で定義した
+      *    ものと同じ) にも、判定が終わるたびに結果を書き込む。
+      *    これで夜間バッチを待たずに日中の照会ができる。
+           SELECT RESULT-FILE ASSIGN TO 'output/test210520.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS RSF-PATIENT-ID
+           FILE STATUS IS WS-RSF-STATUS.
+
+      *    年度ごとの判定区分件数を積み上げる履歴ファイル。前年との
+      *    対比レポートを出すため、毎回の実行末尾に当年分を追記する。
+           SELECT HISTORY-FILE ASSIGN TO 'output/category_history.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HIST-FILE-STATUS.
+
+      *    判定基準の参照ファイル: FST の基準値は年度ごとに変わるため、
+      *    プログラムの再コンパイル無しで更新できるよう外出しした。
+      *    ファイルが無い場合は WORKING-STORAGE の VALUE 句を
+      *    デフォルト値のまま使う。
+           SELECT THRESHOLD-FILE ASSIGN TO 'input/thresholds.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-THR-FILE-STATUS.
+
+      *    夜間スケジュール実行ログ: このバッチは今まで手動起動
+      *    だったが、スケジューラに載せるにあたり、翌朝まず
+      *    この1ファイルだけ見れば前夜走ったかどうか・何件処理
+      *    したか・異常終了していないかが分かるようにする。
+      *    実行のたびに1行追記する (TEST210520 の CSV と同じ
+      *    EXTEND 方式)。
+           SELECT RUN-LOG-FILE ASSIGN TO 'output/run_log.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RUNLOG-FILE-STATUS.
+
+      *    コンソールメッセージ・ログ: TEST-190801 の DISPLAY UPON
+      *    CONSOLE はジョブが終われば消えてしまうので、夜間バッチの
+      *    運用メッセージ (ジョブ制御の成否・休日判定・マージ結果等)
+      *    は画面表示と同時にこのファイルにも残し、翌朝に誰も
+      *    画面を見ていなくても失敗調査ができるようにする。
+           SELECT CONSOLE-LOG-FILE ASSIGN TO 'output/console_log.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CONSOLE-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PATIENT-FILE.
+       01  PATIENT-REC.
+           03 IP-PATIENT-ID   PIC 9(9).
+           03 IP-DOB          PIC 9(8).
+           03 IP-FST          PIC 9(3).
+           03 IP-NFS          PIC 9(3).
+           03 IP-HBA1C        PIC 9V99.
+      *    服薬区分: 薬剤クラスごとに除外判定できるよう分けている
+      *    (糖尿病治療薬/降圧薬/脂質治療薬)。
+           03 IP-MED-DM       PIC 9.
+           03 IP-MED-HTN      PIC 9.
+           03 IP-MED-LIP      PIC 9.
+           03 IP-SBP          PIC 9(3).
+           03 IP-DBP          PIC 9(3).
+           03 IP-LDL          PIC 9(3).
+           03 IP-HDL          PIC 9(3).
+           03 IP-TG           PIC 9(3).
+      *    喫煙の有無: WS-LSK-ADDITION の付加リスク判定に使う。
+           03 IP-SMOKER       PIC 9.
+      *    施設コード: 突合レポートの施設別小計 (コントロールブレイク)
+      *    に使う。入力ファイルは施設コード順に並んでいる前提。
+           03 IP-SITE-CODE    PIC 9(3).
+
+      *    検査値抽出ファイル: 患者ID順に並んでいる前提
+      *    (MERGE-PATIENT-SOURCES がマッチ・マージする側)。
+       FD  LAB-FILE.
+       01  LAB-REC.
+           03 LAB-PATIENT-ID  PIC 9(9).
+           03 LAB-FST         PIC 9(3).
+           03 LAB-NFS         PIC 9(3).
+           03 LAB-HBA1C       PIC 9V99.
+           03 LAB-LDL         PIC 9(3).
+           03 LAB-HDL         PIC 9(3).
+           03 LAB-TG          PIC 9(3).
+           03 LAB-MED-DM      PIC 9.
+           03 LAB-MED-HTN     PIC 9.
+           03 LAB-MED-LIP     PIC 9.
+           03 LAB-SMOKER      PIC 9.
+
+      *    バイタル抽出ファイル: 患者ID順に並んでいる前提。
+       FD  VITALS-FILE.
+       01  VIT-REC.
+           03 VIT-PATIENT-ID  PIC 9(9).
+           03 VIT-DOB         PIC 9(8).
+           03 VIT-SBP         PIC 9(3).
+           03 VIT-DBP         PIC 9(3).
+           03 VIT-SITE-CODE   PIC 9(3).
+
+      *    req044 で入力を施設コード昇順(第1キー)・患者ID昇順(第2キー)
+      *    に SORT するようになったため、患者IDは施設の境界を越えて
+      *    単調増加ではない。再起動スキップ判定を正しく行うには、
+      *    チェックポイント時点の施設コードも一緒に持たねばならない。
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           03 CKPT-SITE-CODE  PIC 9(3).
+           03 CKPT-PATIENT-ID PIC 9(9).
+
+       FD  RECON-RPT-FILE.
+       01  RECON-RPT-LINE     PIC X(80).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE     PIC X(80).
+
+       FD  LISTING-FILE.
+       01  LISTING-LINE       PIC X(60).
+
+      *    保険者の固定長レイアウト。詳細行 (DET) は1患者1行で、
+      *    保険者側の支援レベルコードは 0/1/2 ではなく N/M/A を使う
+      *    (保険者の仕様表に合わせた外部コード)。先頭にヘッダー
+      *    (HDR) を1行、末尾に件数を持つトレーラー (TRL) を1行持つ。
+       FD  EDI-EXPORT-FILE.
+       01  EDI-EXPORT-LINE    PIC X(50).
+
+       FD  INCOMPLETE-FILE.
+       01  INCOMPLETE-LINE    PIC X(60).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE         PIC X(140).
+
+       FD  DUPLICATE-FILE.
+       01  DUPLICATE-LINE     PIC X(80).
+
+       FD  CATEGORY-CHANGE-FILE.
+       01  CATEGORY-CHANGE-LINE PIC X(80).
+
+       FD  CALENDAR-FILE.
+       01  CALENDAR-REC       PIC 9(8).
+
+       FD  RESULT-FILE.
+       01  RESULT-REC-BG.
+           03 RSF-PATIENT-ID  PIC 9(9).
+           03 RSF-LSK-BG      PIC 9(1).
+           03 RSF-RUN-DATE    PIC X(8).
+
+      *    SORT の GIVING 先。PATIENT-REC と総バイト数が同じ単純な
+      *    バッファとして持ち、READ-PATIENT-REC で丸ごと PATIENT-REC
+      *    へ MOVE する (SORT 後も既存の IP-* 項目名を使い続けられる)。
+       FD  SORTED-PATIENT-FILE.
+       01  SORTED-PATIENT-REC PIC X(48).
+
+      *    患者IDで直接引けるようにした患者マスタ (INDEXED)。
+       FD  PATIENT-INDEX-FILE.
+       01  PATIENT-INDEX-REC.
+           03 PXF-PATIENT-ID  PIC 9(9).
+           03 PXF-SITE-CODE   PIC 9(3).
+           03 PXF-RUN-DATE    PIC X(8).
+
+       FD  HISTORY-FILE.
+       01  HISTORY-REC.
+           03 HIST-YEAR       PIC 9(4).
+           03 HIST-CNT-NONE   PIC 9(7).
+           03 HIST-CNT-MOTIV  PIC 9(7).
+           03 HIST-CNT-ACTIVE PIC 9(7).
+           03 HIST-CNT-TOTAL  PIC 9(7).
+
+       FD  THRESHOLD-FILE.
+       01  THRESHOLD-REC.
+           03 THR-NAME        PIC X(20).
+           03 THR-VALUE       PIC 9(3).
+
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-LINE       PIC X(120).
+
+       FD  CONSOLE-LOG-FILE.
+       01  CONSOLE-LOG-LINE   PIC X(100).
+
+      *    SORT 用の並べ替え作業ファイル。キー項目以外は PATIENT-REC
+      *    の並びそのままの FILLER にして、USING/GIVING で物理的な
+      *    バイト位置が PATIENT-REC と食い違わないようにしている。
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-REC.
+           03 SRT-PATIENT-ID  PIC 9(9).
+           03 FILLER          PIC X(36).
+           03 SRT-SITE-CODE   PIC 9(3).
+
        WORKING-STORAGE SECTION.
-       01  WS-INPUT.
-           03 WS-IP-FST    PIC 9(3) VALUE 100.
-           03 WS-IP-NFS    PIC 9(3) VALUE 0.           
-           03 WS-IP-HBA1C  PIC 9V99 VALUE 5.4.
-           03 WS-IP-MED02  PIC 9 VALUE 1.
+       01  WS-PATIENT-ID   PIC 9(9) VALUE 0.
+
+      *    ジョブ制御: この JCL の無いショップには検証・判定・レポートを
+      *    順番に流すドライバが無かったので、各ステップの成否を
+      *    WS-JOB-RC に残し、前段が失敗したら後段を実行せずに止める
+      *    (JCL の COND 相当をプログラム内の SECTION で表現する)。
+       01  WS-JOB-RC         PIC 9 VALUE 0.
+           88 WS-JOB-OK             VALUE 0.
+       01  WS-PF-STATUS       PIC XX.
+       01  WS-LAB-FILE-STATUS PIC XX.
+       01  WS-VIT-FILE-STATUS PIC XX.
+       01  WS-EXC-FILE-STATUS PIC XX.
+       01  WS-LST-FILE-STATUS PIC XX.
+       01  WS-EDI-FILE-STATUS PIC XX.
+       01  WS-INC-FILE-STATUS PIC XX.
+       01  WS-AUD-FILE-STATUS PIC XX.
+       01  WS-DUP-FILE-STATUS PIC XX.
+       01  WS-CCF-STATUS      PIC XX.
+       01  WS-RSF-STATUS      PIC XX.
+       01  WS-SRT-FILE-STATUS PIC XX.
+       01  WS-PXF-STATUS      PIC XX.
+
+      *    休日・非営業日カレンダー確認用
+       01  WS-CAL-FILE-STATUS PIC XX.
+       01  WS-CAL-EOF-FLAG    PIC X VALUE 'N'.
+           88 WS-CAL-EOF             VALUE 'Y'.
+       01  WS-HOLIDAY-FLAG    PIC X VALUE 'N'.
+           88 WS-IS-HOLIDAY          VALUE 'Y'.
+
+      *    再起動制御
+       01  WS-CKPT-STATUS        PIC XX.
+       01  WS-CHECKPOINT-SITE    PIC 9(3) VALUE 0.
+       01  WS-CHECKPOINT-ID      PIC 9(9) VALUE 0.
+       01  WS-REC-COUNT          PIC 9(9) VALUE 0.
+       01  WS-CHECKPOINT-EVERY   PIC 9(5) VALUE 100.
+
+      *    判定区分ごとの件数 (突合レポート用)
+       01  WS-CNT-NONE     PIC 9(7) VALUE 0.
+       01  WS-CNT-MOTIV    PIC 9(7) VALUE 0.
+       01  WS-CNT-ACTIVE   PIC 9(7) VALUE 0.
+       01  WS-CNT-TOTAL    PIC 9(7) VALUE 0.
+       01  WS-RPT-CNT-ED   PIC ZZZ,ZZ9.
+       01  WS-CNT-REJECTED PIC 9(7) VALUE 0.
+       01  WS-CNT-INCOMPLETE PIC 9(7) VALUE 0.
+       01  WS-CNT-DUPLICATE PIC 9(7) VALUE 0.
+
+      *    当日分の HbA1c・FST の平均・標準偏差の算出用。
+      *    TEST-210509-comp の COMP はただの2進整数デモだったが、
+      *    ここでは実際に累計・平方和を溜めるため浮動小数点
+      *    (COMP-2) を使う。提出元クリニックの値が他院と比べて
+      *    明らかにおかしいときに、結果を出す前に気づけるように。
+       01  WS-HBA1C-SUM      COMP-2 VALUE 0.
+       01  WS-HBA1C-SUMSQ    COMP-2 VALUE 0.
+       01  WS-HBA1C-MEAN     COMP-2 VALUE 0.
+       01  WS-HBA1C-VARIANCE COMP-2 VALUE 0.
+       01  WS-HBA1C-STDDEV   COMP-2 VALUE 0.
+       01  WS-FST-SUM        COMP-2 VALUE 0.
+       01  WS-FST-SUMSQ      COMP-2 VALUE 0.
+       01  WS-FST-MEAN       COMP-2 VALUE 0.
+       01  WS-FST-VARIANCE   COMP-2 VALUE 0.
+       01  WS-FST-STDDEV     COMP-2 VALUE 0.
+       01  WS-STAT-N         COMP-2 VALUE 0.
+       01  WS-RPT-STAT       PIC ZZZ9.99.
+
+      *    前年対比レポート用
+       01  WS-HIST-FILE-STATUS PIC XX.
+       01  WS-HIST-EOF-FLAG    PIC X VALUE 'N'.
+           88 WS-HIST-EOF             VALUE 'Y'.
+       01  WS-PRIOR-YEAR       PIC 9(4) VALUE 0.
+       01  WS-PRIOR-FOUND-FLAG PIC X VALUE 'N'.
+           88 WS-PRIOR-FOUND          VALUE 'Y'.
+       01  WS-PRIOR-CNT-NONE   PIC 9(7) VALUE 0.
+       01  WS-PRIOR-CNT-MOTIV  PIC 9(7) VALUE 0.
+       01  WS-PRIOR-CNT-ACTIVE PIC 9(7) VALUE 0.
+       01  WS-PRIOR-CNT-TOTAL  PIC 9(7) VALUE 0.
+       01  WS-ED-YEAR          PIC 9(4).
+
+      *    同一バッチ内の重複患者ID検出: PATIENT-INDEX-FILE への
+      *    WRITE (患者IDがキー) が INVALID KEY になるかどうかで、
+      *    今回の実行で既に見たIDかを判定する (WRITE-PATIENT-INDEX
+      *    参照)。施設コード順ソート後 (req044) は患者IDが施設を
+      *    越えて単調増加しないため、直前レコードとの比較では
+      *    施設をまたいだ重複を取り逃す - キー制約ベースの検出に
+      *    置き換えている。
+       01  WS-DUP-FOUND-FLAG    PIC X VALUE 'N'.
+           88 WS-DUP-FOUND             VALUE 'Y'.
+
+      *    施設別小計 (コントロールブレイク): 施設コードが変わるたびに
+      *    いったん書き出してゼロに戻す、現在施設ぶんのカウンタ。
+       01  WS-PRIOR-SITE-CODE  PIC 9(3) VALUE 0.
+       01  WS-SITE-SEEN-FLAG   PIC X VALUE 'N'.
+           88 WS-SITE-SEEN           VALUE 'Y'.
+       01  WS-SITE-CNT-NONE    PIC 9(7) VALUE 0.
+       01  WS-SITE-CNT-MOTIV   PIC 9(7) VALUE 0.
+       01  WS-SITE-CNT-ACTIVE  PIC 9(7) VALUE 0.
+       01  WS-SITE-CNT-TOTAL   PIC 9(7) VALUE 0.
+       01  WS-ED-SITE-CODE     PIC ZZ9.
+
+      *    監査ログ1行ぶんの結果区分と判定コード
+      *    (9=未判定 (REJECTED/INCOMPLETE のとき))。
+       01  WS-AUD-RESULT       PIC X(10) VALUE SPACES.
+       01  WS-AUD-LSK-BG       PIC 9 VALUE 9.
+
+      *    入力値の妥当性チェック
+       01  WS-VALID-FLAG   PIC X VALUE 'Y'.
+           88 WS-INPUT-VALID       VALUE 'Y'.
+       01  WS-EXC-REASON   PIC X(40).
+      *    エラーコード: 理由文の他に、突合・集計をプログラムで
+      *    処理しやすいよう理由別の短いコードも残しておく。
+       01  WS-EXC-CODE     PIC 9(2) VALUE 0.
+       01  WS-ID-CHECK-OK  PIC 9 VALUE 0.
+
+      *    HBA1C-BMI-CHECK ライブラリで丸めた HbA1c (血糖基準判定用)
+       01  WS-HBA1C-ROUNDED PIC 9V99 VALUE 0.
+
+      *    一覧表示用の編集項目 (TEST230313 の ZZ9.99 方式)
+       01  WS-ED-PID       PIC Z(8)9.
+       01  WS-ED-FST       PIC ZZ9.
+       01  WS-ED-HBA1C     PIC Z9.99.
+       01  WS-ED-LSK       PIC Z9.
+
+      *    EDI 連携ファイル (保険者の固定長レイアウト) 用の編集項目。
+       01  WS-EDI-PID      PIC 9(9).
+       01  WS-EDI-LSK-CODE PIC X(1).
+       01  WS-CNT-EDI      PIC 9(7) VALUE 0.
+
+      *    日次バッチは全患者分を保持するため、COMP-3 (パック10進) で
+      *    持たせてファイル量・判定ループの負荷を抑える。2本目の
+      *    判定プログラムができても同じ定義を使えるよう、
+      *    copybooks/patient_measures.cpy に切り出してある。
+       COPY patient_measures.
+
+      *    印字・STRING 用の展開項目: COMP-3 (パック10進) はそのまま
+      *    STRING に渡せないため、レポートやコンソール表示の直前に
+      *    ここへ展開してから使う (WRITE-AUDIT-LOG など)。
+       01  WS-PRT-PATIENT.
+           03 WS-PRT-DOB       PIC 9(8).
+           03 WS-PRT-FST       PIC 9(3).
+           03 WS-PRT-NFS       PIC 9(3).
+           03 WS-PRT-HBA1C     PIC 9V99.
+           03 WS-PRT-MED-DM    PIC 9.
+           03 WS-PRT-MED-HTN   PIC 9.
+           03 WS-PRT-MED-LIP   PIC 9.
+           03 WS-PRT-SBP       PIC 9(3).
+           03 WS-PRT-DBP       PIC 9(3).
+           03 WS-PRT-LDL       PIC 9(3).
+           03 WS-PRT-HDL       PIC 9(3).
+           03 WS-PRT-TG        PIC 9(3).
+           03 WS-PRT-SMOKER    PIC 9.
+           03 WS-PRT-SITE-CODE PIC 9(3).
 
        01  WS-LSK-ADDITION PIC 9(1) VALUE 0.
        01  WS-CAT-DEFICT   PIC 9(1) VALUE 0.
 
+      *    各基準の該当件数 (血糖・血圧・脂質)
+       01  WS-GLUCOSE-FLAG PIC 9(1) VALUE 0.
+       01  WS-BP-FLAG      PIC 9(1) VALUE 0.
+       01  WS-LIPID-FLAG   PIC 9(1) VALUE 0.
+       01  WS-CRITERIA-CNT PIC 9(1) VALUE 0.
+
        01  WS-LSK-BG       PIC 9(1) VALUE 0.
 
+      *    前回 (RESULT-FILE に残っている) の支援レベルとの比較用。
+       01  WS-PRIOR-LSK-BG        PIC 9(1) VALUE 0.
+       01  WS-PRIOR-RSF-FOUND-FLAG PIC X VALUE 'N'.
+           88 WS-PRIOR-RSF-FOUND         VALUE 'Y'.
+       01  WS-CNT-CATEGORY-CHANGE PIC 9(7) VALUE 0.
+
+      *    年度末再判定 (SW1-ON) のときは旧年度の基準表を使う。
+       01  WS-FST-THRESHOLD-CUR PIC 9(3) VALUE 126.
+       01  WS-FST-THRESHOLD-PRI PIC 9(3) VALUE 140.
+       01  WS-FST-THRESHOLD     PIC 9(3) VALUE 126.
+
+      *    年齢区分 (40歳未満/40〜74歳/75歳以上) ごとの基準値。
+      *    40〜74歳は年度末スイッチで決まる WS-FST-THRESHOLD をそのまま
+      *    使い、それ以外の区分は別の基準値を適用する。
+       01  WS-FST-THRESHOLD-UNDER40 PIC 9(3) VALUE 110.
+       01  WS-FST-THRESHOLD-SENIOR  PIC 9(3) VALUE 140.
+       01  WS-FST-THRESH-EFF  PIC 9(3) VALUE 126.
+
+      *    HbA1c/BMI の丸めモード: 0=NEAREST-AWAY-FROM-ZERO (既定、
+      *    これまでの ROUNDED と同じ挙動)、1=NEAREST-EVEN。指標ごとに
+      *    別々に設定できるよう分けている。THRESHOLD-FILE から上書き
+      *    可能 (APPLY-THRESHOLD-REC)。
+       01  WS-ROUND-MODE-HBA1C PIC 9 VALUE 0.
+       01  WS-ROUND-MODE-BMI   PIC 9 VALUE 0.
+
+      *    THRESHOLD-FILE の読み込み制御
+       01  WS-THR-FILE-STATUS PIC XX.
+       01  WS-THR-EOF-FLAG    PIC X VALUE 'N'.
+           88 WS-THR-EOF            VALUE 'Y'.
+
+      *    生年月日から算出した満年齢と、それによる年齢区分
+      *    (0=40歳未満 1=40〜74歳 2=75歳以上)。
+       01  WS-RUN-DATE-NUM PIC 9(8) VALUE 0.
+       01  WS-DOB-YYYY     PIC 9(4) VALUE 0.
+       01  WS-DOB-MMDD     PIC 9(4) VALUE 0.
+       01  WS-RUN-YYYY     PIC 9(4) VALUE 0.
+       01  WS-RUN-MMDD     PIC 9(4) VALUE 0.
+       01  WS-AGE          PIC 9(3) VALUE 0.
+       01  WS-AGE-BAND     PIC 9(1) VALUE 0.
+
+       01  WS-EOF-FLAG     PIC X(1) VALUE 'N'.
+           88 WS-EOF             VALUE 'Y'.
+
+      *    MERGE-PATIENT-SOURCES 用: 検査値・バイタルの2ファイルを
+      *    患者ID順のマッチ・マージで読み合わせる。どちらかが尽きた
+      *    側は HIGH-VALUES 相当の最大IDを立てて、もう一方を
+      *    読み切るまで待たせる (標準的なマッチ・マージの組み方)。
+       01  WS-LAB-EOF-FLAG  PIC X(1) VALUE 'N'.
+           88 WS-LAB-EOF          VALUE 'Y'.
+       01  WS-VIT-EOF-FLAG  PIC X(1) VALUE 'N'.
+           88 WS-VIT-EOF          VALUE 'Y'.
+       01  WS-MRG-LAB-ID    PIC 9(9) VALUE 999999999.
+       01  WS-MRG-VIT-ID    PIC 9(9) VALUE 999999999.
+
+      *    バッチ実行日付: ジョブ開始時に一度だけ取得し、
+      *    その回の判定結果すべてにこの日付を付ける。
+       01  WS-RUN-DATE     PIC X(8).
+
+      *    このバッチを起動したオペレーター名: 複数のスタッフが
+      *    実行できるようになったため、結果がおかしいときに誰に
+      *    聞けばよいか分かるよう、突合レポートの見出しに残す
+      *    (TEST-210509 の ACCEPT WS-STUDENT-NAME と同じ方式)。
+       01  WS-OPERATOR-NAME PIC X(25) VALUE SPACES.
+
+      *    このバッチの対象範囲: 施設コードと処理対象期間を起動時に
+      *    指定できるようにし、再コンパイルせずに施設やリラン期間を
+      *    切り替えられるようにする (TEST-210509 の ACCEPT と同じ
+      *    自由形式の方式)。施設コード 0 は「全施設対象」を表す。
+      *    期間を未入力 (スペース) のまま Enter した場合は、
+      *    当日 1 日分 (WS-RUN-DATE) を対象とする。
+       01  WS-TARGET-SITE-CODE PIC 9(3) VALUE 0.
+       01  WS-RUN-DATE-FROM    PIC X(8).
+       01  WS-RUN-DATE-TO      PIC X(8).
+
+      *    夜間実行ログ用: 開始・終了時刻と、異常終了したかどうか。
+       01  WS-RUNLOG-FILE-STATUS PIC XX.
+       01  WS-RUN-START-TIME   PIC 9(8).
+       01  WS-RUN-END-TIME     PIC 9(8).
+       01  WS-RUN-STATUS-TEXT  PIC X(20) VALUE SPACES.
+
+      *    コンソールメッセージ・ログ用
+       01  WS-CONSOLE-LOG-STATUS PIC XX.
+       01  WS-MSG-TEXT           PIC X(100) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN SECTION.
-       
-           PERFORM JUDGE-02-BG.
 
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE FUNCTION NUMVAL(WS-RUN-DATE) TO WS-RUN-DATE-NUM.
+           COMPUTE WS-RUN-YYYY = WS-RUN-DATE-NUM / 10000.
+
+           DISPLAY "OPERATOR NAME SUBMITTING THIS RUN?".
+           IF JPLANG-ON THEN
+               DISPLAY "(担当オペレーター名は?)"
+           END-IF.
+           ACCEPT WS-OPERATOR-NAME.
+
+      *    実行スコープ: 施設コードと処理対象期間。未入力ならデフォルト
+      *    (全施設・当日) を使う - 既存の運用を変えずに済む後方互換
+      *    デフォルトにしてある。
+           DISPLAY "TARGET SITE CODE (000 = ALL SITES, BLANK = 000)?".
+           IF JPLANG-ON THEN
+               DISPLAY "(対象施設コード。000=全施設)"
+           END-IF.
+           ACCEPT WS-TARGET-SITE-CODE.
+
+      *    この日付範囲はまだレコードの絞り込みには使っていない
+      *    (PATIENT-REC に取引日が無いため) - 案件ログと再処理の
+      *    記録用に受け取って表示するだけなので、プロンプトと
+      *    バナーの両方にその旨を明示しておく。
+           DISPLAY "PROCESS DATE RANGE FROM (YYYYMMDD, BLANK = TODAY)?".
+           IF JPLANG-ON THEN
+               DISPLAY "(対象期間の開始日。未入力は当日)"
+           END-IF.
+           ACCEPT WS-RUN-DATE-FROM.
+           IF WS-RUN-DATE-FROM = SPACES THEN
+               MOVE WS-RUN-DATE TO WS-RUN-DATE-FROM
+           END-IF.
+
+           DISPLAY "PROCESS DATE RANGE TO (YYYYMMDD, BLANK = TODAY)?".
+           IF JPLANG-ON THEN
+               DISPLAY "(対象期間の終了日。未入力は当日)"
+           END-IF.
+           ACCEPT WS-RUN-DATE-TO.
+           IF WS-RUN-DATE-TO = SPACES THEN
+               MOVE WS-RUN-DATE TO WS-RUN-DATE-TO
+           END-IF.
+
+           DISPLAY "NOTE: DATE RANGE IS LOGGED FOR THE RUN RECORD "
+               "ONLY - IT DOES NOT FILTER WHICH RECORDS ARE JUDGED.".
+           IF JPLANG-ON THEN
+               DISPLAY "(注: この日付範囲は記録用。"
+                   "判定対象の絞り込みには"
+                   "使われません)"
+           END-IF.
+
+           MOVE SPACES TO WS-MSG-TEXT.
+           STRING "RUN SCOPE - SITE: " WS-TARGET-SITE-CODE
+               " DATE RANGE (LOGGED ONLY, NOT A FILTER): "
+               WS-RUN-DATE-FROM " TO " WS-RUN-DATE-TO
+               DELIMITED BY SIZE INTO WS-MSG-TEXT.
+           PERFORM LOG-MESSAGE.
+
+           IF DRYRUN-ON THEN
+               MOVE SPACES TO WS-MSG-TEXT
+               STRING "*** DRY RUN MODE (UPSI-1 ON) - RESULT-FILE "
+                   "WILL NOT BE WRITTEN ***"
+                   DELIMITED BY SIZE INTO WS-MSG-TEXT
+               PERFORM LOG-MESSAGE
+           END-IF.
+
+           ACCEPT WS-RUN-START-TIME FROM TIME.
+
+           PERFORM CHECK-BUSINESS-DAY.
+
+           IF WS-IS-HOLIDAY THEN
+               MOVE SPACES TO WS-MSG-TEXT
+               STRING "NON-BUSINESS DAY (HOLIDAY CALENDAR) - "
+                   "BATCH SKIPPED FOR " WS-RUN-DATE
+                   DELIMITED BY SIZE INTO WS-MSG-TEXT
+               PERFORM LOG-MESSAGE
+               MOVE "HOLIDAY SKIP" TO WS-RUN-STATUS-TEXT
+               PERFORM WRITE-RUN-LOG
+               STOP RUN
+           END-IF.
+
+           PERFORM LOAD-FY-THRESHOLDS.
+           PERFORM SET-FY-THRESHOLDS.
+           PERFORM LOAD-CHECKPOINT.
+
+           PERFORM MERGE-PATIENT-SOURCES.
+           PERFORM SORT-MERGED-PATIENT-FILE.
+
+           PERFORM JOB-STEP-OPEN-FILES.
+
+           IF WS-JOB-OK THEN
+               PERFORM JOB-STEP-RUN-JUDGMENT
+      *        JOB-STEP-RUN-JUDGMENT が戻ってきた時点で、入力は最後
+      *        まで (EOF まで) 正常に読み切れている。途中で異常終了
+      *        した場合の再開位置は JUDGE-02-BG 内の定期保存
+      *        (WS-CHECKPOINT-EVERY件ごとの PERFORM SAVE-CHECKPOINT)
+      *        に任せてあるので、ここで最後に処理した患者の位置を
+      *        改めて保存してしまうと、今回分の全件が「既に判定済み」
+      *        として残り、翌日の実行が全件スキップになってしまう。
+      *        正常終了した今回はチェックポイントを空に戻し、次回は
+      *        必ず施設0・患者0から処理できるようにする。
+               PERFORM CLEAR-CHECKPOINT
+           END-IF.
+
+      *    突合レポート (施設別小計・全体合計) は RECON-RPT-FILE を
+      *    CLOSE する前、他のファイルをまだ閉じる前に書き切る。
+           IF WS-JOB-OK THEN
+               PERFORM PRINT-RECON-REPORT
+           ELSE
+               MOVE SPACES TO WS-MSG-TEXT
+               STRING "JOB CONTROL: RECONCILIATION REPORT SKIPPED "
+                   "- AN EARLIER STEP FAILED"
+                   DELIMITED BY SIZE INTO WS-MSG-TEXT
+               PERFORM LOG-MESSAGE
+           END-IF.
+
+           PERFORM JOB-STEP-CLOSE-FILES.
+
+           IF WS-JOB-OK THEN
+               MOVE "COMPLETED" TO WS-RUN-STATUS-TEXT
+           ELSE
+               MOVE "ABEND" TO WS-RUN-STATUS-TEXT
+           END-IF.
+           PERFORM WRITE-RUN-LOG.
 
            STOP RUN.
 
-    
+
+       MERGE-PATIENT-SOURCES.
+
+      *    検査値 (LAB-FILE) とバイタル (VITALS-FILE) が別ファイルで
+      *    届いている場合に、患者IDでマッチ・マージして
+      *    input/patients.dat (PATIENT-FILE) を作り直してから判定に
+      *    入る。どちらかのファイルが無ければ、まだ2ファイルに
+      *    分かれていないクリニック向けに、従来どおり
+      *    input/patients.dat をそのまま使う (CALENDAR-FILE/
+      *    THRESHOLD-FILE と同じ「無ければ現状維持」のフォールバック)。
+           OPEN INPUT LAB-FILE.
+           OPEN INPUT VITALS-FILE.
+
+           IF WS-LAB-FILE-STATUS NOT = "00"
+                   OR WS-VIT-FILE-STATUS NOT = "00" THEN
+               MOVE SPACES TO WS-MSG-TEXT
+               STRING "NO SEPARATE LAB/VITALS EXTRACTS - USING "
+                   "input/patients.dat AS-IS"
+                   DELIMITED BY SIZE INTO WS-MSG-TEXT
+               PERFORM LOG-MESSAGE
+               IF WS-LAB-FILE-STATUS = "00" THEN
+                   CLOSE LAB-FILE
+               END-IF
+               IF WS-VIT-FILE-STATUS = "00" THEN
+                   CLOSE VITALS-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT PATIENT-FILE
+
+               MOVE 'N' TO WS-LAB-EOF-FLAG
+               MOVE 'N' TO WS-VIT-EOF-FLAG
+               PERFORM READ-NEXT-LAB-REC
+               PERFORM READ-NEXT-VIT-REC
+
+               PERFORM UNTIL WS-LAB-EOF AND WS-VIT-EOF
+                   EVALUATE TRUE
+                       WHEN WS-MRG-LAB-ID < WS-MRG-VIT-ID
+                           DISPLAY "LAB RECORD WITH NO MATCHING "
+                               "VITALS: " WS-MRG-LAB-ID
+                           PERFORM READ-NEXT-LAB-REC
+                       WHEN WS-MRG-VIT-ID < WS-MRG-LAB-ID
+                           DISPLAY "VITALS RECORD WITH NO MATCHING "
+                               "LAB: " WS-MRG-VIT-ID
+                           PERFORM READ-NEXT-VIT-REC
+                       WHEN OTHER
+                           MOVE WS-MRG-LAB-ID TO IP-PATIENT-ID
+                           MOVE VIT-DOB       TO IP-DOB
+                           MOVE LAB-FST       TO IP-FST
+                           MOVE LAB-NFS       TO IP-NFS
+                           MOVE LAB-HBA1C     TO IP-HBA1C
+                           MOVE LAB-MED-DM    TO IP-MED-DM
+                           MOVE LAB-MED-HTN   TO IP-MED-HTN
+                           MOVE LAB-MED-LIP   TO IP-MED-LIP
+                           MOVE VIT-SBP       TO IP-SBP
+                           MOVE VIT-DBP       TO IP-DBP
+                           MOVE LAB-LDL       TO IP-LDL
+                           MOVE LAB-HDL       TO IP-HDL
+                           MOVE LAB-TG        TO IP-TG
+                           MOVE LAB-SMOKER    TO IP-SMOKER
+                           MOVE VIT-SITE-CODE TO IP-SITE-CODE
+                           WRITE PATIENT-REC
+                           PERFORM READ-NEXT-LAB-REC
+                           PERFORM READ-NEXT-VIT-REC
+                   END-EVALUATE
+               END-PERFORM
+
+               CLOSE LAB-FILE
+               CLOSE VITALS-FILE
+               CLOSE PATIENT-FILE
+               MOVE SPACES TO WS-MSG-TEXT
+               STRING "MERGED LAB/VITALS EXTRACTS INTO "
+                   "input/patients.dat"
+                   DELIMITED BY SIZE INTO WS-MSG-TEXT
+               PERFORM LOG-MESSAGE
+           END-IF.
+
+           EXIT.
+
+
+       SORT-MERGED-PATIENT-FILE.
+
+      *    大量件数でも夜間バッチの時間枠に収まるよう、判定ループに
+      *    入る前に一括 SORT しておく (以前は入力ファイルが施設コード
+      *    順に並んでいることを前提にするだけだった)。施設コードを
+      *    第1キー、患者IDを第2キーにするため、既存の施設別小計
+      *    (コントロールブレイク) はそのまま動くが、患者ID順になるのは
+      *    あくまで各施設コードの内側だけで、ファイル全体では保証
+      *    されない。再起動チェックポイント (LOAD-CHECKPOINT/
+      *    SAVE-CHECKPOINT) と重複ID検出 (CHECK-DUPLICATE-ID) は、
+      *    この施設内限定の順序を前提に書き直してある。
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-SITE-CODE
+               ON ASCENDING KEY SRT-PATIENT-ID
+               USING PATIENT-FILE
+               GIVING SORTED-PATIENT-FILE.
+
+           MOVE SPACES TO WS-MSG-TEXT.
+           STRING "SORTED PATIENT INPUT BY SITE-CODE/PATIENT-ID "
+               "INTO output/patients_sorted.dat"
+               DELIMITED BY SIZE INTO WS-MSG-TEXT.
+           PERFORM LOG-MESSAGE.
+
+           EXIT.
+
+
+       READ-NEXT-LAB-REC.
+
+           READ LAB-FILE
+               AT END
+                   MOVE 'Y' TO WS-LAB-EOF-FLAG
+                   MOVE 999999999 TO WS-MRG-LAB-ID
+               NOT AT END
+                   MOVE LAB-PATIENT-ID TO WS-MRG-LAB-ID
+           END-READ.
+
+           EXIT.
+
+
+       READ-NEXT-VIT-REC.
+
+           READ VITALS-FILE
+               AT END
+                   MOVE 'Y' TO WS-VIT-EOF-FLAG
+                   MOVE 999999999 TO WS-MRG-VIT-ID
+               NOT AT END
+                   MOVE VIT-PATIENT-ID TO WS-MRG-VIT-ID
+           END-READ.
+
+           EXIT.
+
+
+       JOB-STEP-OPEN-FILES.
+
+      *    ステップ1: 入出力ファイルをすべて開く。いずれかが失敗したら
+      *    WS-JOB-RC を立て、判定ステップに進まないようにする。
+           OPEN INPUT SORTED-PATIENT-FILE.
+           IF WS-SRT-FILE-STATUS NOT = "00" THEN
+               MOVE 1 TO WS-JOB-RC
+               MOVE SPACES TO WS-MSG-TEXT
+               STRING "JOB CONTROL: STEP 1 FAILED - CANNOT OPEN "
+                   "SORTED-PATIENT-FILE, STATUS " WS-SRT-FILE-STATUS
+                   DELIMITED BY SIZE INTO WS-MSG-TEXT
+               PERFORM LOG-MESSAGE
+           END-IF.
+
+      *    無ければ新規作成してから I-O で開き直す (RESULT-FILE と
+      *    同じ方式)。患者マスタは毎晩作り直すので OUTPUT で
+      *    空にしてから書き込んでいく。
+           OPEN OUTPUT PATIENT-INDEX-FILE.
+           IF WS-PXF-STATUS NOT = "00" THEN
+               MOVE 1 TO WS-JOB-RC
+               MOVE SPACES TO WS-MSG-TEXT
+               STRING "JOB CONTROL: STEP 1 FAILED - CANNOT OPEN "
+                   "PATIENT-INDEX-FILE, STATUS " WS-PXF-STATUS
+                   DELIMITED BY SIZE INTO WS-MSG-TEXT
+               PERFORM LOG-MESSAGE
+           ELSE
+               CLOSE PATIENT-INDEX-FILE
+               OPEN I-O PATIENT-INDEX-FILE
+           END-IF.
+
+           OPEN OUTPUT EXCEPTION-FILE.
+           IF WS-EXC-FILE-STATUS NOT = "00" THEN
+               MOVE 1 TO WS-JOB-RC
+               MOVE SPACES TO WS-MSG-TEXT
+               STRING "JOB CONTROL: STEP 1 FAILED - CANNOT OPEN "
+                   "EXCEPTION-FILE, STATUS " WS-EXC-FILE-STATUS
+                   DELIMITED BY SIZE INTO WS-MSG-TEXT
+               PERFORM LOG-MESSAGE
+           END-IF.
+
+           OPEN OUTPUT LISTING-FILE.
+           IF WS-LST-FILE-STATUS NOT = "00" THEN
+               MOVE 1 TO WS-JOB-RC
+               MOVE SPACES TO WS-MSG-TEXT
+               STRING "JOB CONTROL: STEP 1 FAILED - CANNOT OPEN "
+                   "LISTING-FILE, STATUS " WS-LST-FILE-STATUS
+                   DELIMITED BY SIZE INTO WS-MSG-TEXT
+               PERFORM LOG-MESSAGE
+           END-IF.
+
+           OPEN OUTPUT EDI-EXPORT-FILE.
+           IF WS-EDI-FILE-STATUS NOT = "00" THEN
+               MOVE 1 TO WS-JOB-RC
+               MOVE SPACES TO WS-MSG-TEXT
+               STRING "JOB CONTROL: STEP 1 FAILED - CANNOT OPEN "
+                   "EDI-EXPORT-FILE, STATUS " WS-EDI-FILE-STATUS
+                   DELIMITED BY SIZE INTO WS-MSG-TEXT
+               PERFORM LOG-MESSAGE
+           END-IF.
+
+           OPEN OUTPUT INCOMPLETE-FILE.
+           IF WS-INC-FILE-STATUS NOT = "00" THEN
+               MOVE 1 TO WS-JOB-RC
+               MOVE SPACES TO WS-MSG-TEXT
+               STRING "JOB CONTROL: STEP 1 FAILED - CANNOT OPEN "
+                   "INCOMPLETE-FILE, STATUS " WS-INC-FILE-STATUS
+                   DELIMITED BY SIZE INTO WS-MSG-TEXT
+               PERFORM LOG-MESSAGE
+           END-IF.
+
+           OPEN OUTPUT AUDIT-FILE.
+           IF WS-AUD-FILE-STATUS NOT = "00" THEN
+               MOVE 1 TO WS-JOB-RC
+               MOVE SPACES TO WS-MSG-TEXT
+               STRING "JOB CONTROL: STEP 1 FAILED - CANNOT OPEN "
+                   "AUDIT-FILE, STATUS " WS-AUD-FILE-STATUS
+                   DELIMITED BY SIZE INTO WS-MSG-TEXT
+               PERFORM LOG-MESSAGE
+           END-IF.
+
+           OPEN OUTPUT DUPLICATE-FILE.
+           IF WS-DUP-FILE-STATUS NOT = "00" THEN
+               MOVE 1 TO WS-JOB-RC
+               MOVE SPACES TO WS-MSG-TEXT
+               STRING "JOB CONTROL: STEP 1 FAILED - CANNOT OPEN "
+                   "DUPLICATE-FILE, STATUS " WS-DUP-FILE-STATUS
+                   DELIMITED BY SIZE INTO WS-MSG-TEXT
+               PERFORM LOG-MESSAGE
+           END-IF.
+
+           OPEN OUTPUT CATEGORY-CHANGE-FILE.
+           IF WS-CCF-STATUS NOT = "00" THEN
+               MOVE 1 TO WS-JOB-RC
+               MOVE SPACES TO WS-MSG-TEXT
+               STRING "JOB CONTROL: STEP 1 FAILED - CANNOT OPEN "
+                   "CATEGORY-CHANGE-FILE, STATUS " WS-CCF-STATUS
+                   DELIMITED BY SIZE INTO WS-MSG-TEXT
+               PERFORM LOG-MESSAGE
+           END-IF.
+
+      *    無ければ新規作成してから I-O で開き直す (TEST210520 の
+      *    OPEN-TESTFILE-FOR-RUN と同じ方式)。
+           OPEN I-O RESULT-FILE.
+           IF WS-RSF-STATUS NOT = "00" THEN
+               OPEN OUTPUT RESULT-FILE
+               CLOSE RESULT-FILE
+               OPEN I-O RESULT-FILE
+           END-IF.
+           IF WS-RSF-STATUS NOT = "00" THEN
+               MOVE 1 TO WS-JOB-RC
+               MOVE SPACES TO WS-MSG-TEXT
+               STRING "JOB CONTROL: STEP 1 FAILED - CANNOT OPEN "
+                   "RESULT-FILE, STATUS " WS-RSF-STATUS
+                   DELIMITED BY SIZE INTO WS-MSG-TEXT
+               PERFORM LOG-MESSAGE
+           END-IF.
+
+      *    突合レポートは施設コードが変わるたびに小計行を書き足す
+      *    ので (コントロールブレイク)、判定ループの前に開いておく。
+           OPEN OUTPUT RECON-RPT-FILE.
+
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "RECONCILIATION REPORT  RUN-DATE: " WS-RUN-DATE
+               "  OPERATOR: " FUNCTION TRIM(WS-OPERATOR-NAME)
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "RUN SCOPE - SITE: " WS-TARGET-SITE-CODE
+               " (000=ALL)  DATE (LOG ONLY): " WS-RUN-DATE-FROM
+               " TO " WS-RUN-DATE-TO
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+      *    現場のドキュメントは日本語なので、JPLANG-ON のときは
+      *    レポート見出しにも日本語訳を並記する (英語行はそのまま残す)。
+           IF JPLANG-ON THEN
+               MOVE SPACES TO RECON-RPT-LINE
+               STRING "(突合レポート 実行日: " WS-RUN-DATE
+                   " 実行者: " FUNCTION TRIM(WS-OPERATOR-NAME) ")"
+                   DELIMITED BY SIZE INTO RECON-RPT-LINE
+               WRITE RECON-RPT-LINE
+           END-IF.
+
+      *    ドライラン中に作るレポート/リスト/EDIは、本番実行の結果
+      *    ファイルと見た目が区別できないと困る (基準表の試し書き
+      *    が本番の突合レポートや患者リストを上書きしてしまったと
+      *    誤解されかねない) ので、見出しに目立つ警告を入れておく。
+           IF DRYRUN-ON THEN
+               MOVE SPACES TO RECON-RPT-LINE
+               MOVE "*** DRY RUN - NOT A PRODUCTION RUN - THRESHOLD "
+                   TO RECON-RPT-LINE
+               WRITE RECON-RPT-LINE
+               MOVE SPACES TO RECON-RPT-LINE
+               MOVE "    TABLE CHANGE NOT COMMITTED TO RESULT-FILE ***"
+                   TO RECON-RPT-LINE
+               WRITE RECON-RPT-LINE
+           END-IF.
+
+           IF WS-JOB-OK THEN
+               MOVE "PATIENT-ID   FST  HBA1C  LEVEL" TO LISTING-LINE
+               WRITE LISTING-LINE
+               IF JPLANG-ON THEN
+                   MOVE "(患者ID 空腹時血糖 HbA1c 支援Lv)"
+                       TO LISTING-LINE
+                   WRITE LISTING-LINE
+               END-IF
+               IF DRYRUN-ON THEN
+                   MOVE "*** DRY RUN - NOT COMMITTED ***"
+                       TO LISTING-LINE
+                   WRITE LISTING-LINE
+               END-IF
+           END-IF.
+
+      *    EDI ヘッダー行: 保険者側で1実行分の受信ファイルと分かる
+      *    よう、レコード種別・実行日・提出者名を固定桁で持つ。
+      *    ドライラン中はレコード種別を "HDR" ではなく "DRY" にして、
+      *    万一提出側の取込処理に渡ってしまっても本番データとして
+      *    処理されないようにする。
+           IF WS-JOB-OK THEN
+               MOVE SPACES TO EDI-EXPORT-LINE
+               IF DRYRUN-ON THEN
+                   STRING "DRY" WS-RUN-DATE
+                       FUNCTION TRIM(WS-OPERATOR-NAME)
+                       DELIMITED BY SIZE INTO EDI-EXPORT-LINE
+               ELSE
+                   STRING "HDR" WS-RUN-DATE
+                       FUNCTION TRIM(WS-OPERATOR-NAME)
+                       DELIMITED BY SIZE INTO EDI-EXPORT-LINE
+               END-IF
+               WRITE EDI-EXPORT-LINE
+           END-IF.
+
+           EXIT.
+
+
+       JOB-STEP-RUN-JUDGMENT.
+
+      *    ステップ2: 検証→判定を1患者ずつ流す (JUDGE-02-BG の中で
+      *    VALIDATE-INPUT を PERFORM している)。
+           PERFORM READ-PATIENT-REC.
+           PERFORM JUDGE-02-BG UNTIL WS-EOF.
+
+           EXIT.
+
+
+       JOB-STEP-CLOSE-FILES.
+
+      *    EDI トレーラー行: 保険者側で受信件数を突合できるよう、
+      *    このファイルに書いた詳細行の件数を最後にもう一度持たせる。
+      *    ヘッダーと同じく、ドライラン中はレコード種別を変えておく。
+           IF WS-JOB-OK THEN
+               MOVE SPACES TO EDI-EXPORT-LINE
+               IF DRYRUN-ON THEN
+                   STRING "DRT" WS-CNT-EDI
+                       DELIMITED BY SIZE INTO EDI-EXPORT-LINE
+               ELSE
+                   STRING "TRL" WS-CNT-EDI
+                       DELIMITED BY SIZE INTO EDI-EXPORT-LINE
+               END-IF
+               WRITE EDI-EXPORT-LINE
+           END-IF.
+
+      *    ステップ1で開けなかったファイルを二重に CLOSE しても
+      *    実害は無いので、失敗時もまとめて CLOSE しておく。
+           CLOSE SORTED-PATIENT-FILE.
+           CLOSE PATIENT-INDEX-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE LISTING-FILE.
+           CLOSE EDI-EXPORT-FILE.
+           CLOSE INCOMPLETE-FILE.
+           CLOSE RECON-RPT-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE DUPLICATE-FILE.
+           CLOSE CATEGORY-CHANGE-FILE.
+           CLOSE RESULT-FILE.
+
+           EXIT.
+
+
+       LOAD-CHECKPOINT.
+
+      *    前回異常終了した場合に備え、最後に判定済みの患者IDを
+      *    チェックポイント・ファイルから読み込む。ファイルが
+      *    無ければ 0 (先頭から処理) とする。
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00" THEN
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO WS-CHECKPOINT-SITE
+                       MOVE 0 TO WS-CHECKPOINT-ID
+                   NOT AT END
+                       MOVE CKPT-SITE-CODE  TO WS-CHECKPOINT-SITE
+                       MOVE CKPT-PATIENT-ID TO WS-CHECKPOINT-ID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE 0 TO WS-CHECKPOINT-SITE
+               MOVE 0 TO WS-CHECKPOINT-ID
+           END-IF.
+
+           IF WS-CHECKPOINT-ID > 0 THEN
+               DISPLAY "RESTART: SKIPPING THROUGH SITE "
+                   WS-CHECKPOINT-SITE " PATIENT " WS-CHECKPOINT-ID
+           END-IF.
+
+           EXIT.
+
+
+       SAVE-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-IP-SITE-CODE TO CKPT-SITE-CODE.
+           MOVE WS-PATIENT-ID   TO CKPT-PATIENT-ID.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+           EXIT.
+
+
+       CLEAR-CHECKPOINT.
+
+      *    正常終了した実行の後始末: 施設0・患者0を書き込んで、次回の
+      *    LOAD-CHECKPOINT がファイル不在時と同じ「先頭から処理」に
+      *    なるようにする (ファイル自体を DELETE する仕組みはこの
+      *    プログラムには無いので、SAVE-CHECKPOINT と同じ書き込みの
+      *    仕組みをゼロ値で使う)。
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 0 TO CKPT-SITE-CODE.
+           MOVE 0 TO CKPT-PATIENT-ID.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+           EXIT.
+
+
+       CHECK-BUSINESS-DAY.
+
+      *    実行日がカレンダー・ファイルに載っていれば非営業日とみなす。
+      *    ファイルが無ければ (運用開始前の環境など) 営業日として扱う。
+           OPEN INPUT CALENDAR-FILE.
+           IF WS-CAL-FILE-STATUS NOT = "00" THEN
+               MOVE SPACES TO WS-MSG-TEXT
+               STRING "NO HOLIDAY CALENDAR - ASSUMING BUSINESS DAY"
+                   DELIMITED BY SIZE INTO WS-MSG-TEXT
+               PERFORM LOG-MESSAGE
+           ELSE
+               MOVE 'N' TO WS-CAL-EOF-FLAG
+               PERFORM UNTIL WS-CAL-EOF
+                   READ CALENDAR-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CAL-EOF-FLAG
+                       NOT AT END
+                           IF CALENDAR-REC = WS-RUN-DATE-NUM THEN
+                               MOVE 'Y' TO WS-HOLIDAY-FLAG
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CALENDAR-FILE
+           END-IF.
+
+           EXIT.
+
+
+       OPEN-RUN-LOG-FOR-RUN.
+
+      *    ヘッダー不要な単純な追記ログなので、CSV ほど凝った
+      *    初期化は要らない - ファイルが無ければ新規作成するだけ
+      *    (TEST210520 の OPEN-CSV-FOR-RUN と同じ判定方式)。
+           OPEN INPUT RUN-LOG-FILE.
+           IF WS-RUNLOG-FILE-STATUS = "00" THEN
+               CLOSE RUN-LOG-FILE
+               OPEN EXTEND RUN-LOG-FILE
+           ELSE
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+
+           EXIT.
+
+
+       WRITE-RUN-LOG.
+
+      *    スケジューラに載せた夜間実行の結果を1行で残す。翌朝は
+      *    まずこのファイルを見れば、前夜走ったか・何件処理したか・
+      *    異常終了していないかが分かる。
+           PERFORM OPEN-RUN-LOG-FOR-RUN.
+           ACCEPT WS-RUN-END-TIME FROM TIME.
+           MOVE SPACES TO RUN-LOG-LINE.
+           STRING "RUN-DATE: " WS-RUN-DATE
+               " OPERATOR: " FUNCTION TRIM(WS-OPERATOR-NAME)
+               " START: " WS-RUN-START-TIME
+               " END: " WS-RUN-END-TIME
+               " RECORDS: " WS-REC-COUNT
+               " STATUS: " WS-RUN-STATUS-TEXT
+               DELIMITED BY SIZE INTO RUN-LOG-LINE.
+           WRITE RUN-LOG-LINE.
+           CLOSE RUN-LOG-FILE.
+
+           EXIT.
+
+
+       LOG-MESSAGE.
+
+      *    呼び出し元が WS-MSG-TEXT に1行分のメッセージを詰めてから
+      *    PERFORM する。画面表示 (TEST-190801 の DISPLAY UPON CONSOLE
+      *    相当) と、翌朝の障害調査用に output/console_log.txt への
+      *    追記を同時に行う。
+           DISPLAY FUNCTION TRIM(WS-MSG-TEXT).
+           PERFORM OPEN-CONSOLE-LOG-FOR-RUN.
+           MOVE WS-MSG-TEXT TO CONSOLE-LOG-LINE.
+           WRITE CONSOLE-LOG-LINE.
+           CLOSE CONSOLE-LOG-FILE.
+
+           EXIT.
+
+
+       OPEN-CONSOLE-LOG-FOR-RUN.
+
+      *    TEST210520 の OPEN-CSV-FOR-RUN と同じ判定方式 - 無ければ
+      *    新規作成、あれば追記。
+           OPEN INPUT CONSOLE-LOG-FILE.
+           IF WS-CONSOLE-LOG-STATUS = "00" THEN
+               CLOSE CONSOLE-LOG-FILE
+               OPEN EXTEND CONSOLE-LOG-FILE
+           ELSE
+               OPEN OUTPUT CONSOLE-LOG-FILE
+           END-IF.
+
+           EXIT.
+
+
+       LOAD-FY-THRESHOLDS.
+
+      *    外部の基準表ファイルから、FST 基準値一式を読み込んで
+      *    WORKING-STORAGE の VALUE 句のデフォルトを上書きする。
+      *    ファイルが無ければ (運用開始前の環境など) デフォルトの
+      *    まま続行する。
+           OPEN INPUT THRESHOLD-FILE.
+           IF WS-THR-FILE-STATUS NOT = "00" THEN
+               MOVE SPACES TO WS-MSG-TEXT
+               STRING "NO THRESHOLD FILE - USING BUILT-IN DEFAULTS"
+                   DELIMITED BY SIZE INTO WS-MSG-TEXT
+               PERFORM LOG-MESSAGE
+           ELSE
+               MOVE 'N' TO WS-THR-EOF-FLAG
+               PERFORM UNTIL WS-THR-EOF
+                   READ THRESHOLD-FILE
+                       AT END
+                           MOVE 'Y' TO WS-THR-EOF-FLAG
+                       NOT AT END
+                           PERFORM APPLY-THRESHOLD-REC
+                   END-READ
+               END-PERFORM
+               CLOSE THRESHOLD-FILE
+           END-IF.
+
+           EXIT.
+
+
+       APPLY-THRESHOLD-REC.
+
+           EVALUATE FUNCTION TRIM(THR-NAME)
+               WHEN "FST-CUR"
+                   MOVE THR-VALUE TO WS-FST-THRESHOLD-CUR
+               WHEN "FST-PRI"
+                   MOVE THR-VALUE TO WS-FST-THRESHOLD-PRI
+               WHEN "FST-UNDER40"
+                   MOVE THR-VALUE TO WS-FST-THRESHOLD-UNDER40
+               WHEN "FST-SENIOR"
+                   MOVE THR-VALUE TO WS-FST-THRESHOLD-SENIOR
+               WHEN "ROUND-HBA1C-MODE"
+                   MOVE THR-VALUE TO WS-ROUND-MODE-HBA1C
+               WHEN "ROUND-BMI-MODE"
+                   MOVE THR-VALUE TO WS-ROUND-MODE-BMI
+               WHEN OTHER
+                   DISPLAY "UNKNOWN THRESHOLD NAME IGNORED: "
+                       THR-NAME
+           END-EVALUATE.
+
+           EXIT.
+
+
+       SET-FY-THRESHOLDS.
+
+           IF SW1-ON THEN
+               MOVE WS-FST-THRESHOLD-PRI TO WS-FST-THRESHOLD
+               DISPLAY "YEAR-END MODE: USING PRIOR FY THRESHOLDS"
+           ELSE
+               MOVE WS-FST-THRESHOLD-CUR TO WS-FST-THRESHOLD
+           END-IF.
+
+           EXIT.
+
+
+       READ-PATIENT-REC.
+
+      *    SORT 済みファイルから読み、物理的に同じ並びの PATIENT-REC
+      *    へ丸ごと MOVE する (SORT 前から使っている IP-* 項目名は
+      *    そのまま判定ロジック側で使い続けられる)。
+           READ SORTED-PATIENT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   MOVE SORTED-PATIENT-REC TO PATIENT-REC
+                   MOVE IP-PATIENT-ID TO WS-PATIENT-ID
+                   MOVE IP-DOB        TO WS-IP-DOB
+                   MOVE IP-FST        TO WS-IP-FST
+                   MOVE IP-NFS        TO WS-IP-NFS
+                   MOVE IP-HBA1C      TO WS-IP-HBA1C
+                   MOVE IP-MED-DM     TO WS-IP-MED-DM
+                   MOVE IP-MED-HTN    TO WS-IP-MED-HTN
+                   MOVE IP-MED-LIP    TO WS-IP-MED-LIP
+                   MOVE IP-SBP        TO WS-IP-SBP
+                   MOVE IP-DBP        TO WS-IP-DBP
+                   MOVE IP-LDL        TO WS-IP-LDL
+                   MOVE IP-HDL        TO WS-IP-HDL
+                   MOVE IP-TG         TO WS-IP-TG
+                   MOVE IP-SMOKER     TO WS-IP-SMOKER
+                   MOVE IP-SITE-CODE  TO WS-IP-SITE-CODE
+                   PERFORM WRITE-PATIENT-INDEX
+           END-READ.
+
+           EXIT.
+
+
+       WRITE-PATIENT-INDEX.
+
+      *    判定ループと同じパスで、患者IDをキーにした INDEXED の
+      *    患者マスタも作っておく (再起動時のチェックポイント再開や
+      *    1件照会を、先頭からの全件再読込無しでできるようにする)。
+      *
+      *    PATIENT-INDEX-FILE は実行ごとに OPEN OUTPUT で空から作り
+      *    直すため、同一実行内で同じ患者IDの WRITE が2回目以降に
+      *    INVALID KEY になること自体が「今回の実行で既に見たID」の
+      *    確実な目印になる。重複IDは施設コードでソートされた後は
+      *    隣接して出てくる保証が無いので (req044)、この WRITE の
+      *    結果を WS-DUP-FOUND-FLAG に取っておき、CHECK-DUPLICATE-ID
+      *    で判定ロジックから参照できるようにする。
+           MOVE IP-PATIENT-ID TO PXF-PATIENT-ID.
+           MOVE IP-SITE-CODE  TO PXF-SITE-CODE.
+           MOVE WS-RUN-DATE   TO PXF-RUN-DATE.
+           MOVE 'N' TO WS-DUP-FOUND-FLAG.
+           WRITE PATIENT-INDEX-REC
+               INVALID KEY
+                   MOVE 'Y' TO WS-DUP-FOUND-FLAG
+                   REWRITE PATIENT-INDEX-REC
+           END-WRITE.
+
+           EXIT.
+
+
+       VALIDATE-INPUT.
+
+      *    臨床的にあり得ない検査値を、判定にかける前にはじく。
+      *    まとめて信じて判定してしまうと、元データの異常が
+      *    そのまま結果として出てしまうため。
+           MOVE 'Y' TO WS-VALID-FLAG.
+
+           MOVE FUNCTION CHECK-PATIENT-ID(WS-PATIENT-ID)
+               TO WS-ID-CHECK-OK.
+           IF WS-ID-CHECK-OK = 0 THEN
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE 1 TO WS-EXC-CODE
+               MOVE "PATIENT ID FAILS CHECK-DIGIT VALIDATION"
+                   TO WS-EXC-REASON
+               PERFORM WRITE-EXCEPTION
+           END-IF.
+
+           IF WS-IP-FST < 30 OR WS-IP-FST > 500 THEN
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE 2 TO WS-EXC-CODE
+               MOVE "FST OUT OF PLAUSIBLE RANGE (30-500)"
+                   TO WS-EXC-REASON
+               PERFORM WRITE-EXCEPTION
+           END-IF.
+
+           IF WS-IP-HBA1C < 3.0 OR WS-IP-HBA1C > 9.99 THEN
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE 3 TO WS-EXC-CODE
+               MOVE "HBA1C OUT OF PLAUSIBLE RANGE (3.0-9.99)"
+                   TO WS-EXC-REASON
+               PERFORM WRITE-EXCEPTION
+           END-IF.
+
+           IF WS-IP-DOB < 19000101 OR WS-IP-DOB > WS-RUN-DATE-NUM THEN
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE 4 TO WS-EXC-CODE
+               MOVE "DATE OF BIRTH OUT OF PLAUSIBLE RANGE"
+                   TO WS-EXC-REASON
+               PERFORM WRITE-EXCEPTION
+           END-IF.
+
+           EXIT.
+
+
+       WRITE-EXCEPTION.
+
+           MOVE SPACES TO EXCEPTION-LINE.
+           STRING "PATIENT " WS-PATIENT-ID
+               " CODE " WS-EXC-CODE
+               " REASON: " WS-EXC-REASON
+               DELIMITED BY SIZE INTO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
+
+           EXIT.
+
+
+       CHECK-DUPLICATE-ID.
+
+      *    重複IDの判定そのものは、読み込み時に PATIENT-INDEX-FILE へ
+      *    書き込む WRITE-PATIENT-INDEX (READ-PATIENT-REC から呼ばれ、
+      *    このレコードについてはもう実行済み) の INVALID KEY 結果を
+      *    もとに WS-DUP-FOUND-FLAG へ反映してある。直前レコードとの
+      *    ID比較は、施設コード順ソート後 (req044) は隣接保証が無く
+      *    同一施設をまたいだ重複を見逃すため廃止した - 実行全体での
+      *    既出IDは PATIENT-INDEX-FILE のキー制約そのものが保証する。
+           CONTINUE.
+
+           EXIT.
+
+
+       WRITE-DUPLICATE.
+
+           MOVE SPACES TO DUPLICATE-LINE.
+           STRING "PATIENT " WS-PATIENT-ID
+               " DUPLICATE ID IN BATCH - SENT FOR OPERATOR REVIEW"
+               DELIMITED BY SIZE INTO DUPLICATE-LINE.
+           WRITE DUPLICATE-LINE.
+
+           EXIT.
+
+
+       CHECK-CATEGORY-CHANGE.
+
+      *    RESULT-FILE は患者IDで upsert する1件だけの最新結果
+      *    ファイルなので、ここでまだ今回分を書く前に READ すれば
+      *    「前回の判定結果」が取れる。取れた値と今回の WS-LSK-BG が
+      *    違っていたら、見比べの手作業なしで追えるようワークリストに
+      *    残す。RSF-PATIENT-ID には呼び出し元で今回の患者IDが
+      *    既に入っている。
+           MOVE 'N' TO WS-PRIOR-RSF-FOUND-FLAG.
+
+           READ RESULT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-PRIOR-RSF-FOUND-FLAG
+                   MOVE RSF-LSK-BG TO WS-PRIOR-LSK-BG
+           END-READ.
+
+           IF WS-PRIOR-RSF-FOUND AND WS-PRIOR-LSK-BG NOT = WS-LSK-BG
+                   THEN
+               PERFORM WRITE-CATEGORY-CHANGE
+           END-IF.
+
+           EXIT.
+
+
+       WRITE-CATEGORY-CHANGE.
+
+           ADD 1 TO WS-CNT-CATEGORY-CHANGE.
+
+           MOVE SPACES TO CATEGORY-CHANGE-LINE.
+           STRING "PATIENT " WS-PATIENT-ID
+               " SUPPORT LEVEL CHANGED FROM " WS-PRIOR-LSK-BG
+               " TO " WS-LSK-BG
+               " AS OF " WS-RUN-DATE
+               " - FLAGGED FOR FOLLOW-UP"
+               DELIMITED BY SIZE INTO CATEGORY-CHANGE-LINE.
+           WRITE CATEGORY-CHANGE-LINE.
+
+           EXIT.
+
+
+       CHECK-SITE-BREAK.
+
+      *    入力ファイルは施設コード順に並んでいる前提。施設コードが
+      *    前レコードと変わったら、ここまでの施設の小計を書き出して
+      *    カウンタをリセットする (コントロールブレイク)。
+           IF WS-SITE-SEEN AND WS-IP-SITE-CODE NOT = WS-PRIOR-SITE-CODE
+                   THEN
+               PERFORM WRITE-SITE-SUBTOTAL
+           END-IF.
+
+           MOVE WS-IP-SITE-CODE TO WS-PRIOR-SITE-CODE.
+           MOVE 'Y' TO WS-SITE-SEEN-FLAG.
+
+           EXIT.
+
+
+       JUDGMENT-CRITERIA-SETUP.
+
+      *    このパラグラフから JUDGMENT-CRITERIA-CLEANUP までが、
+      *    血糖・血圧・脂質の基準判定ひとかたまりの範囲 (PERFORM
+      *    JUDGMENT-CRITERIA-SETUP THRU JUDGMENT-CRITERIA-CLEANUP、
+      *    TEST230309 の PERFORM THRU の基本形と同じ使い方)。基準が
+      *    増えるたびに各パラグラフで同じ初期化を繰り返さずに済む。
+      *    重複ID・施設別小計のチェックはこの判定とは独立な処理な
+      *    ので、範囲の外 (このすぐ上) に置いている。
+           MOVE 0 TO WS-GLUCOSE-FLAG.
+           MOVE 0 TO WS-BP-FLAG.
+           MOVE 0 TO WS-LIPID-FLAG.
+
+           EXIT.
+
+
+       CALC-AGE-BAND.
+
+      *    生年月日 (WS-IP-DOB) とバッチ実行日から満年齢を求め、
+      *    特定健診の年齢区分 (40歳未満/40〜74歳/75歳以上) ごとに
+      *    適用する FST の基準値を選ぶ。
+           COMPUTE WS-DOB-YYYY = WS-IP-DOB / 10000.
+           COMPUTE WS-DOB-MMDD = WS-IP-DOB - (WS-DOB-YYYY * 10000).
+           COMPUTE WS-RUN-YYYY = WS-RUN-DATE-NUM / 10000.
+           COMPUTE WS-RUN-MMDD = WS-RUN-DATE-NUM - (WS-RUN-YYYY * 10000).
+
+           COMPUTE WS-AGE = WS-RUN-YYYY - WS-DOB-YYYY.
+           IF WS-RUN-MMDD < WS-DOB-MMDD THEN
+               SUBTRACT 1 FROM WS-AGE
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN WS-AGE < 40
+                   MOVE 0 TO WS-AGE-BAND
+                   MOVE WS-FST-THRESHOLD-UNDER40 TO WS-FST-THRESH-EFF
+               WHEN WS-AGE < 75
+                   MOVE 1 TO WS-AGE-BAND
+                   MOVE WS-FST-THRESHOLD TO WS-FST-THRESH-EFF
+               WHEN OTHER
+                   MOVE 2 TO WS-AGE-BAND
+                   MOVE WS-FST-THRESHOLD-SENIOR TO WS-FST-THRESH-EFF
+           END-EVALUATE.
+
+           EXIT.
+
+
+       CHECK-GLUCOSE-CRITERIA.
+
+      *    空腹時血糖(FST) 126 以上、または随時血糖(NFS) 200 以上、
+      *    または HbA1c 6.5 以上で血糖値の基準に該当とする。
+      *    HbA1c は HBA1C-BMI-CHECK ライブラリの ROUND-HBA1C で
+      *    小数第2位に丸めたうえで比較する (測定機器が小数第3位まで
+      *    返してくる場合に備えた防御的な丸め)。
+      *    FST の基準値は年齢区分 (CALC-AGE-BAND) で決まった
+      *    WS-FST-THRESH-EFF を使う。
+      *    既に糖尿病治療薬を服用している患者は、これ以上血糖値で
+      *    支援対象に追加する意味が無いため基準から除外する。
+           MOVE FUNCTION ROUND-HBA1C(WS-IP-HBA1C WS-ROUND-MODE-HBA1C)
+               TO WS-HBA1C-ROUNDED.
+
+           IF WS-IP-MED-DM = 1 THEN
+               MOVE 0 TO WS-GLUCOSE-FLAG
+           ELSE
+               IF WS-IP-FST >= WS-FST-THRESH-EFF OR WS-IP-NFS >= 200
+                       OR WS-HBA1C-ROUNDED >= 6.5 THEN
+                   MOVE 1 TO WS-GLUCOSE-FLAG
+               ELSE
+                   MOVE 0 TO WS-GLUCOSE-FLAG
+               END-IF
+           END-IF.
+
+           EXIT.
+
+
+       CHECK-BP-CRITERIA.
+
+      *    収縮期血圧 130 以上、または拡張期血圧 85 以上で該当とする。
+      *    降圧薬を服用中の患者はこの基準から除外する。
+           IF WS-IP-MED-HTN = 1 THEN
+               MOVE 0 TO WS-BP-FLAG
+           ELSE
+               IF WS-IP-SBP >= 130 OR WS-IP-DBP >= 85 THEN
+                   MOVE 1 TO WS-BP-FLAG
+               ELSE
+                   MOVE 0 TO WS-BP-FLAG
+               END-IF
+           END-IF.
+
+           EXIT.
+
+
+       CHECK-LIPID-CRITERIA.
+
+      *    中性脂肪 150 以上、または HDL コレステロール 40 未満で該当とする。
+      *    LDL は 120 以上も追加リスクとして扱う。
+      *    脂質治療薬を服用中の患者はこの基準から除外する。
+           IF WS-IP-MED-LIP = 1 THEN
+               MOVE 0 TO WS-LIPID-FLAG
+           ELSE
+               IF WS-IP-TG >= 150 OR WS-IP-HDL < 40 OR WS-IP-LDL >= 120 THEN
+                   MOVE 1 TO WS-LIPID-FLAG
+               ELSE
+                   MOVE 0 TO WS-LIPID-FLAG
+               END-IF
+           END-IF.
+
+           EXIT.
+
+
+       CHECK-ADDON-RISK.
+
+      *    喫煙などの付加リスク因子を WS-LSK-ADDITION に立てる。
+      *    血糖・血圧・脂質のような独立基準ではなく、ボーダーラインの
+      *    患者を1段階上の支援レベルへ押し上げる補正として使う
+      *    (実際の特定健診の追加リスク因子の扱いに合わせている)。
+           IF WS-IP-SMOKER = 1 THEN
+               MOVE 1 TO WS-LSK-ADDITION
+           ELSE
+               MOVE 0 TO WS-LSK-ADDITION
+           END-IF.
+
+           EXIT.
+
+
+       JUDGMENT-CRITERIA-CLEANUP.
+
+      *    各基準チェックが立てたフラグから該当数をまとめる、
+      *    一連の判定の後始末。
+           COMPUTE WS-CRITERIA-CNT =
+               WS-GLUCOSE-FLAG + WS-BP-FLAG + WS-LIPID-FLAG.
+
+           EXIT.
+
+
+       CHECK-DATA-COMPLETENESS.
+
+      *    FST・HbA1c・血圧・脂質のいずれかが 0 のままなら、項目自体が
+      *    未測定・未入力だったとみなす (VALIDATE-INPUT の方は、値は
+      *    入っているが臨床的にあり得ない場合を扱っており、こちらの
+      *    「そもそも値が無い」場合とは区別する)。
+           IF WS-IP-FST = 0 OR WS-IP-HBA1C = 0 OR WS-IP-SBP = 0
+                   OR WS-IP-DBP = 0 OR WS-IP-LDL = 0 OR WS-IP-HDL = 0
+                   OR WS-IP-TG = 0 THEN
+               MOVE 1 TO WS-CAT-DEFICT
+           ELSE
+               MOVE 0 TO WS-CAT-DEFICT
+           END-IF.
+
+           EXIT.
+
+
+       WRITE-INCOMPLETE.
+
+           MOVE SPACES TO INCOMPLETE-LINE.
+           STRING "PATIENT " WS-PATIENT-ID
+               " INCOMPLETE: MISSING ONE OR MORE LAB VALUES"
+               DELIMITED BY SIZE INTO INCOMPLETE-LINE.
+           WRITE INCOMPLETE-LINE.
+
+           EXIT.
+
+
+       FORMAT-PATIENT-FOR-PRINT.
+
+      *    WS-IP-* (COMP-3) を、STRING や DISPLAY でそのまま使える
+      *    展開項目 WS-PRT-* に移す。パック10進のままでは印字も
+      *    STRING もできないため、レポート/コンソールに出す直前に
+      *    必ずこれを通す。
+           MOVE WS-IP-DOB       TO WS-PRT-DOB.
+           MOVE WS-IP-FST       TO WS-PRT-FST.
+           MOVE WS-IP-NFS       TO WS-PRT-NFS.
+           MOVE WS-IP-HBA1C     TO WS-PRT-HBA1C.
+           MOVE WS-IP-MED-DM    TO WS-PRT-MED-DM.
+           MOVE WS-IP-MED-HTN   TO WS-PRT-MED-HTN.
+           MOVE WS-IP-MED-LIP   TO WS-PRT-MED-LIP.
+           MOVE WS-IP-SBP       TO WS-PRT-SBP.
+           MOVE WS-IP-DBP       TO WS-PRT-DBP.
+           MOVE WS-IP-LDL       TO WS-PRT-LDL.
+           MOVE WS-IP-HDL       TO WS-PRT-HDL.
+           MOVE WS-IP-TG        TO WS-PRT-TG.
+           MOVE WS-IP-SMOKER    TO WS-PRT-SMOKER.
+           MOVE WS-IP-SITE-CODE TO WS-PRT-SITE-CODE.
+
+           EXIT.
+
+
+       WRITE-AUDIT-LOG.
+
+      *    JUDGE-02-BG を1回実行するたびに、その判定に使った入力値
+      *    一式 (判定前) と、結果区分・判定コード (判定後) を1行に
+      *    残す。医療データのため、後から入力と結果の対応を
+      *    必ず説明できるようにしておく。
+      *    COMP-3 の WS-IP-* は FORMAT-PATIENT-FOR-PRINT で展開した
+      *    WS-PRT-* を使う (STRING に COMP-3 をそのまま渡せないため)。
+           PERFORM FORMAT-PATIENT-FOR-PRINT.
+           MOVE SPACES TO AUDIT-LINE.
+           STRING "PATIENT " WS-PATIENT-ID
+               " IN[FST=" WS-PRT-FST
+               " NFS=" WS-PRT-NFS
+               " HBA1C=" WS-PRT-HBA1C
+               " SBP=" WS-PRT-SBP
+               " DBP=" WS-PRT-DBP
+               " LDL=" WS-PRT-LDL
+               " HDL=" WS-PRT-HDL
+               " TG=" WS-PRT-TG
+               " SMK=" WS-PRT-SMOKER
+               "] OUT[RESULT=" WS-AUD-RESULT
+               " LSK-BG=" WS-AUD-LSK-BG "]"
+               DELIMITED BY SIZE INTO AUDIT-LINE.
+           WRITE AUDIT-LINE.
+
+           EXIT.
+
+
+       PRINT-RECON-REPORT.
+
+      *    その日の判定結果を区分ごとに集計し、クリニックの
+      *    想定登録数と突き合わせられるようレポートに残す。
+      *    RECON-RPT-FILE は施設別小計をその場で書き足せるよう
+      *    JOB-STEP-OPEN-FILES で既に開いてある。最後の施設の小計を
+      *    ここで書き出してから、全体の合計を追記する。
+           IF WS-SITE-SEEN THEN
+               PERFORM WRITE-SITE-SUBTOTAL
+           END-IF.
+
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "---------------------------------------------"
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "GRAND TOTAL (ALL SITES)" DELIMITED BY SIZE
+               INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+           MOVE WS-CNT-NONE TO WS-RPT-CNT-ED.
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "  CATEGORY 0 (NO SUPPORT)        : " WS-RPT-CNT-ED
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+           MOVE WS-CNT-MOTIV TO WS-RPT-CNT-ED.
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "  CATEGORY 1 (MOTIVATIONAL)      : " WS-RPT-CNT-ED
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+           MOVE WS-CNT-ACTIVE TO WS-RPT-CNT-ED.
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "  CATEGORY 2 (ACTIVE SUPPORT)    : " WS-RPT-CNT-ED
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+           MOVE WS-CNT-TOTAL TO WS-RPT-CNT-ED.
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "  TOTAL JUDGED                   : " WS-RPT-CNT-ED
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+           PERFORM CALC-LAB-STATS.
+
+           MOVE WS-HBA1C-MEAN TO WS-RPT-STAT.
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "  HBA1C MEAN                      : " WS-RPT-STAT
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+           MOVE WS-HBA1C-STDDEV TO WS-RPT-STAT.
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "  HBA1C STD-DEV                   : " WS-RPT-STAT
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+           MOVE WS-FST-MEAN TO WS-RPT-STAT.
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "  FST MEAN                        : " WS-RPT-STAT
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+           MOVE WS-FST-STDDEV TO WS-RPT-STAT.
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "  FST STD-DEV                     : " WS-RPT-STAT
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+           MOVE WS-CNT-REJECTED TO WS-RPT-CNT-ED.
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "  REJECTED (VALIDATION)          : " WS-RPT-CNT-ED
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+           MOVE WS-CNT-INCOMPLETE TO WS-RPT-CNT-ED.
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "  INCOMPLETE (MISSING VALUES)    : " WS-RPT-CNT-ED
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+           MOVE WS-CNT-DUPLICATE TO WS-RPT-CNT-ED.
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "  DUPLICATE (OPERATOR REVIEW)    : " WS-RPT-CNT-ED
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+           PERFORM FIND-PRIOR-YEAR-COUNTS.
+
+           IF WS-PRIOR-FOUND THEN
+               PERFORM WRITE-YEAR-OVER-YEAR-REPORT
+           ELSE
+               MOVE SPACES TO RECON-RPT-LINE
+               STRING "NO PRIOR-YEAR HISTORY TO COMPARE AGAINST"
+                   DELIMITED BY SIZE INTO RECON-RPT-LINE
+               WRITE RECON-RPT-LINE
+           END-IF.
+
+      *    ドライラン中は来年の突合に使う履歴ファイルも汚したく
+      *    ないので、こちらも本番コミットから外す。
+           IF DRYRUN-ON THEN
+               MOVE SPACES TO WS-MSG-TEXT
+               STRING "DRY RUN - SKIPPING APPEND-YEAR-HISTORY"
+                   DELIMITED BY SIZE INTO WS-MSG-TEXT
+               PERFORM LOG-MESSAGE
+           ELSE
+               PERFORM APPEND-YEAR-HISTORY
+           END-IF.
+
+           MOVE SPACES TO WS-MSG-TEXT.
+           STRING "RECONCILIATION REPORT WRITTEN TO "
+               "output/recon_report.txt"
+               DELIMITED BY SIZE INTO WS-MSG-TEXT.
+           PERFORM LOG-MESSAGE.
+
+           EXIT.
+
+
+       CALC-LAB-STATS.
+
+      *    JUDGE-02-BG で積み上げた HbA1c/FST の合計・平方和から、
+      *    当日分の平均・標準偏差を算出する (母分散: 全件が母集団、
+      *    標本ではないため N で割る)。1件も判定していない日は
+      *    0除算になるので計算せずスキップする。
+           IF WS-STAT-N > 0 THEN
+               COMPUTE WS-HBA1C-MEAN = WS-HBA1C-SUM / WS-STAT-N
+               COMPUTE WS-HBA1C-VARIANCE =
+                   (WS-HBA1C-SUMSQ / WS-STAT-N)
+                   - (WS-HBA1C-MEAN ** 2)
+               IF WS-HBA1C-VARIANCE < 0 THEN
+                   MOVE 0 TO WS-HBA1C-VARIANCE
+               END-IF
+               COMPUTE WS-HBA1C-STDDEV =
+                   FUNCTION SQRT(WS-HBA1C-VARIANCE)
+
+               COMPUTE WS-FST-MEAN = WS-FST-SUM / WS-STAT-N
+               COMPUTE WS-FST-VARIANCE =
+                   (WS-FST-SUMSQ / WS-STAT-N) - (WS-FST-MEAN ** 2)
+               IF WS-FST-VARIANCE < 0 THEN
+                   MOVE 0 TO WS-FST-VARIANCE
+               END-IF
+               COMPUTE WS-FST-STDDEV = FUNCTION SQRT(WS-FST-VARIANCE)
+           END-IF.
+
+           EXIT.
+
+
+       FIND-PRIOR-YEAR-COUNTS.
+
+      *    昨年分の判定区分件数を履歴ファイルから探す。複数年分が
+      *    溜まっていく前提で、件数も少ないため全件スキャンでよい。
+           COMPUTE WS-PRIOR-YEAR = WS-RUN-YYYY - 1.
+           MOVE 'N' TO WS-PRIOR-FOUND-FLAG.
+
+           OPEN INPUT HISTORY-FILE.
+           IF WS-HIST-FILE-STATUS = "00" THEN
+               MOVE 'N' TO WS-HIST-EOF-FLAG
+               PERFORM UNTIL WS-HIST-EOF
+                   READ HISTORY-FILE
+                       AT END
+                           MOVE 'Y' TO WS-HIST-EOF-FLAG
+                       NOT AT END
+                           IF HIST-YEAR = WS-PRIOR-YEAR THEN
+                               MOVE 'Y' TO WS-PRIOR-FOUND-FLAG
+                               MOVE HIST-CNT-NONE TO WS-PRIOR-CNT-NONE
+                               MOVE HIST-CNT-MOTIV TO WS-PRIOR-CNT-MOTIV
+                               MOVE HIST-CNT-ACTIVE
+                                   TO WS-PRIOR-CNT-ACTIVE
+                               MOVE HIST-CNT-TOTAL TO WS-PRIOR-CNT-TOTAL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HISTORY-FILE
+           END-IF.
+
+           EXIT.
+
+
+       WRITE-YEAR-OVER-YEAR-REPORT.
+
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "---------------------------------------------"
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+           MOVE WS-RUN-YYYY TO WS-ED-YEAR.
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "YEAR-OVER-YEAR COMPARISON (" WS-ED-YEAR
+               " VS " WS-PRIOR-YEAR ")"
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+           MOVE WS-CNT-NONE TO WS-RPT-CNT-ED.
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "  CATEGORY 0 (NO SUPPORT)   THIS YEAR: "
+                WS-RPT-CNT-ED
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+           MOVE WS-PRIOR-CNT-NONE TO WS-RPT-CNT-ED.
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "  CATEGORY 0 (NO SUPPORT)   LAST YEAR: "
+                WS-RPT-CNT-ED
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+           MOVE WS-CNT-MOTIV TO WS-RPT-CNT-ED.
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "  CATEGORY 1 (MOTIVATIONAL) THIS YEAR: "
+                WS-RPT-CNT-ED
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+           MOVE WS-PRIOR-CNT-MOTIV TO WS-RPT-CNT-ED.
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "  CATEGORY 1 (MOTIVATIONAL) LAST YEAR: "
+                WS-RPT-CNT-ED
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+           MOVE WS-CNT-ACTIVE TO WS-RPT-CNT-ED.
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "  CATEGORY 2 (ACTIVE)       THIS YEAR: "
+                WS-RPT-CNT-ED
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+           MOVE WS-PRIOR-CNT-ACTIVE TO WS-RPT-CNT-ED.
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "  CATEGORY 2 (ACTIVE)       LAST YEAR: "
+                WS-RPT-CNT-ED
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+           MOVE WS-CNT-TOTAL TO WS-RPT-CNT-ED.
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "  TOTAL JUDGED              THIS YEAR: "
+                WS-RPT-CNT-ED
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+           MOVE WS-PRIOR-CNT-TOTAL TO WS-RPT-CNT-ED.
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "  TOTAL JUDGED              LAST YEAR: "
+                WS-RPT-CNT-ED
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+           EXIT.
+
+
+       APPEND-YEAR-HISTORY.
+
+      *    当年分の件数を履歴ファイルに追記する。ファイルがまだ
+      *    無ければ新規作成する (TEST210520 の CSV 方式と同じ)。
+           OPEN INPUT HISTORY-FILE.
+           IF WS-HIST-FILE-STATUS = "00" THEN
+               CLOSE HISTORY-FILE
+               OPEN EXTEND HISTORY-FILE
+           ELSE
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+
+           MOVE WS-RUN-YYYY    TO HIST-YEAR.
+           MOVE WS-CNT-NONE    TO HIST-CNT-NONE.
+           MOVE WS-CNT-MOTIV   TO HIST-CNT-MOTIV.
+           MOVE WS-CNT-ACTIVE  TO HIST-CNT-ACTIVE.
+           MOVE WS-CNT-TOTAL   TO HIST-CNT-TOTAL.
+           WRITE HISTORY-REC.
+
+           CLOSE HISTORY-FILE.
+
+           EXIT.
+
+
+       WRITE-SITE-SUBTOTAL.
+
+      *    施設コードが変わる直前 (コントロールブレイク) と、
+      *    最終施設ぶんは全体合計の直前に、この小計を書き出す。
+           MOVE WS-PRIOR-SITE-CODE TO WS-ED-SITE-CODE.
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "SITE " WS-ED-SITE-CODE " SUBTOTAL"
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+           MOVE WS-SITE-CNT-NONE TO WS-RPT-CNT-ED.
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "  CATEGORY 0 (NO SUPPORT)        : " WS-RPT-CNT-ED
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+           MOVE WS-SITE-CNT-MOTIV TO WS-RPT-CNT-ED.
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "  CATEGORY 1 (MOTIVATIONAL)      : " WS-RPT-CNT-ED
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+           MOVE WS-SITE-CNT-ACTIVE TO WS-RPT-CNT-ED.
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "  CATEGORY 2 (ACTIVE SUPPORT)    : " WS-RPT-CNT-ED
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+           MOVE WS-SITE-CNT-TOTAL TO WS-RPT-CNT-ED.
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING "  SITE TOTAL JUDGED              : " WS-RPT-CNT-ED
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+           MOVE 0 TO WS-SITE-CNT-NONE WS-SITE-CNT-MOTIV
+               WS-SITE-CNT-ACTIVE WS-SITE-CNT-TOTAL.
+
+           EXIT.
+
+
        JUDGE-02-BG.
 
-      *    IF 文では、IF ** THEN *** END-IF の間に、"." を付けるとエラー
-           IF 0 < WS-IP-FST THEN
-               DISPLAY "HALLO, WOLRD."
+      *    施設コードのコントロールブレイク検出は、再起動スキップや
+      *    判定結果に関係なく、読み込んだレコード順に行う。
+           PERFORM CHECK-SITE-BREAK.
+
+      *    起動時に指定した対象施設の範囲外なら、このレコードは
+      *    今回の実行スコープ外として判定せずに読み飛ばす
+      *    (施設別小計のコントロールブレイクには影響させない)。
+           IF WS-TARGET-SITE-CODE NOT = 0
+                   AND WS-IP-SITE-CODE NOT = WS-TARGET-SITE-CODE THEN
+               DISPLAY "SKIP (OUT OF SCOPE - SITE " WS-IP-SITE-CODE
+                   "): PATIENT " WS-PATIENT-ID
+
+      *    再起動時、チェックポイント済みの患者は判定し直さない。
+      *    req044 で施設コード→患者ID順の SORT になったため、患者IDは
+      *    施設の境界を越えては単調増加しない。チェックポイントより
+      *    前の施設は全件処理済みなので丸ごとスキップし、チェック
+      *    ポイントと同じ施設内だけ患者ID比較でスキップする
+      *    (チェックポイントより後の施設はまだ未処理なので判定する)。
+           ELSE IF WS-IP-SITE-CODE < WS-CHECKPOINT-SITE
+                   OR (WS-IP-SITE-CODE = WS-CHECKPOINT-SITE
+                       AND WS-PATIENT-ID NOT > WS-CHECKPOINT-ID) THEN
+               DISPLAY "SKIP (ALREADY JUDGED): PATIENT " WS-PATIENT-ID
+           ELSE
+               MOVE 9 TO WS-AUD-LSK-BG
+
+      *        同じバッチ内の重複IDは、欠測/妥当性チェックより先に
+      *        弾く - どちらの判定に回しても、結局は2件目として
+      *        不適切な二重判定になってしまうため。
+               PERFORM CHECK-DUPLICATE-ID
+
+               IF WS-DUP-FOUND THEN
+                   DISPLAY "DUPLICATE PATIENT ID IN BATCH - "
+                       "ROUTED FOR REVIEW: " WS-PATIENT-ID
+                   PERFORM WRITE-DUPLICATE
+                   ADD 1 TO WS-CNT-DUPLICATE
+                   MOVE "DUPLICATE" TO WS-AUD-RESULT
+               ELSE
+      *        欠測チェックは、値が入っているかどうかだけを見る
+      *        (値の妥当性は見ない) ため、VALIDATE-INPUT より先に行う。
+      *        そうしないと、未測定で 0 のままの項目が VALIDATE-INPUT の
+      *        妥当性範囲チェックに「あり得ない値」として先に弾かれてしまい、
+      *        欠測バケツに振り分けられなくなってしまう。
+               PERFORM CHECK-DATA-COMPLETENESS
+
+               IF WS-CAT-DEFICT = 1 THEN
+                   DISPLAY "INCOMPLETE (MISSING LAB VALUES): PATIENT "
+                       WS-PATIENT-ID
+                   PERFORM WRITE-INCOMPLETE
+                   ADD 1 TO WS-CNT-INCOMPLETE
+                   MOVE "INCOMPLETE" TO WS-AUD-RESULT
+               ELSE
+               PERFORM VALIDATE-INPUT
+               IF NOT WS-INPUT-VALID THEN
+                   DISPLAY "REJECTED (VALIDATION): PATIENT "
+                       WS-PATIENT-ID
+                   ADD 1 TO WS-CNT-REJECTED
+                   MOVE "REJECTED" TO WS-AUD-RESULT
+               ELSE
+      *            血糖・血圧・脂質の 3 基準をすべて判定し、
+      *            該当数によって支援レベルを決める。
+                   PERFORM JUDGMENT-CRITERIA-SETUP
+                       THRU JUDGMENT-CRITERIA-CLEANUP
+
+      *            WS-LSK-BG: 0=支援なし 1=動機付け支援 2=積極的支援
+                   IF WS-GLUCOSE-FLAG = 0 AND WS-BP-FLAG = 0
+                           AND WS-LIPID-FLAG = 0 THEN
+                       MOVE 0 TO WS-LSK-BG
+                   ELSE
+                       IF WS-CRITERIA-CNT >= 2 THEN
+                           MOVE 2 TO WS-LSK-BG
+                       ELSE
+                           MOVE 1 TO WS-LSK-BG
+                       END-IF
+                   END-IF
+
+      *            喫煙などの付加リスクがある動機付け支援レベルの
+      *            患者は、積極的支援まで1段階押し上げる。
+                   IF WS-LSK-BG = 1 AND WS-LSK-ADDITION = 1 THEN
+                       MOVE 2 TO WS-LSK-BG
+                   END-IF
+
+                   DISPLAY "PATIENT " WS-PATIENT-ID " JUDGED: "
+                       WS-LSK-BG " RUN-DATE: " WS-RUN-DATE
+
+                   MOVE WS-PATIENT-ID TO WS-ED-PID
+                   MOVE WS-IP-FST     TO WS-ED-FST
+                   MOVE WS-IP-HBA1C   TO WS-ED-HBA1C
+                   MOVE WS-LSK-BG     TO WS-ED-LSK
+                   MOVE SPACES TO LISTING-LINE
+                   STRING WS-ED-PID "  " WS-ED-FST "  " WS-ED-HBA1C
+                       "   " WS-ED-LSK
+                       DELIMITED BY SIZE INTO LISTING-LINE
+                   WRITE LISTING-LINE
+
+                   EVALUATE WS-LSK-BG
+                       WHEN 0
+                           ADD 1 TO WS-CNT-NONE
+                           ADD 1 TO WS-SITE-CNT-NONE
+                       WHEN 1
+                           ADD 1 TO WS-CNT-MOTIV
+                           ADD 1 TO WS-SITE-CNT-MOTIV
+                       WHEN 2
+                           ADD 1 TO WS-CNT-ACTIVE
+                           ADD 1 TO WS-SITE-CNT-ACTIVE
+                   END-EVALUATE
+                   ADD 1 TO WS-CNT-TOTAL
+                   ADD 1 TO WS-SITE-CNT-TOTAL
+                   MOVE "JUDGED" TO WS-AUD-RESULT
+                   MOVE WS-LSK-BG TO WS-AUD-LSK-BG
+
+                   ADD WS-IP-HBA1C TO WS-HBA1C-SUM
+                   COMPUTE WS-HBA1C-SUMSQ =
+                       WS-HBA1C-SUMSQ + (WS-IP-HBA1C ** 2)
+                   ADD WS-IP-FST TO WS-FST-SUM
+                   COMPUTE WS-FST-SUMSQ =
+                       WS-FST-SUMSQ + (WS-IP-FST ** 2)
+                   ADD 1 TO WS-STAT-N
+
+      *            日中の電話照会 (TEST230317) がバッチを待たずに
+      *            最新結果を引けるよう、患者IDで upsert する。
+                   MOVE WS-PATIENT-ID TO RSF-PATIENT-ID
+
+      *            ドライラン中は RESULT-FILE を書き換えないので、
+      *            区分変化チェックも止める - 確定していない基準表で
+      *            の判定結果を、本番の区分変化ワークリストへ要フォロー
+      *            として書き出してしまっては、試し書きの意味がない。
+                   IF NOT DRYRUN-ON THEN
+                       PERFORM CHECK-CATEGORY-CHANGE
+                   END-IF
+
+                   MOVE WS-LSK-BG     TO RSF-LSK-BG
+                   MOVE WS-RUN-DATE   TO RSF-RUN-DATE
+
+      *            ドライラン中は RESULT-FILE を書き換えず、upsert
+      *            される「つもり」の内容をコンソールに出すだけに
+      *            とどめる (基準表の差し替えを本番の RESULT-FILE を
+      *            壊さず確認するため)。
+                   IF DRYRUN-ON THEN
+                       DISPLAY "DRY RUN - WOULD WRITE RESULT-FILE: "
+                           "PATIENT=" RSF-PATIENT-ID
+                           " LSK-BG=" RSF-LSK-BG
+                           " RUN-DATE=" RSF-RUN-DATE
+                   ELSE
+                       WRITE RESULT-REC-BG
+                           INVALID KEY
+                               REWRITE RESULT-REC-BG
+                       END-WRITE
+
+      *                保険者提出用の EDI 詳細行。支援レベルは保険者
+      *                側の仕様どおり N(支援なし)/M(動機付け支援)/
+      *                A(積極的支援) の1文字コードに変換する。
+      *                RESULT-FILE と同じくドライラン中は書かない。
+                       MOVE WS-PATIENT-ID TO WS-EDI-PID
+                       EVALUATE WS-LSK-BG
+                           WHEN 0
+                               MOVE "N" TO WS-EDI-LSK-CODE
+                           WHEN 1
+                               MOVE "M" TO WS-EDI-LSK-CODE
+                           WHEN 2
+                               MOVE "A" TO WS-EDI-LSK-CODE
+                       END-EVALUATE
+                       MOVE SPACES TO EDI-EXPORT-LINE
+                       STRING "DET" WS-EDI-PID WS-EDI-LSK-CODE
+                           WS-RUN-DATE
+                           DELIMITED BY SIZE INTO EDI-EXPORT-LINE
+                       WRITE EDI-EXPORT-LINE
+                       ADD 1 TO WS-CNT-EDI
+                   END-IF
+               END-IF
+               END-IF
+               END-IF
+
+               PERFORM WRITE-AUDIT-LOG
+
+               ADD 1 TO WS-REC-COUNT
+               IF FUNCTION MOD(WS-REC-COUNT, WS-CHECKPOINT-EVERY)
+                       = 0 THEN
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
+           END-IF
            END-IF.
 
-           DISPLAY "HALLO, WOLRD.".
+           PERFORM READ-PATIENT-REC.
+
            EXIT.
 
        END PROGRAM TEST230314.
