@@ -0,0 +1,27 @@
+      *    患者の検査値一式: TEST230314 の判定ループが使う内部作業域。
+      *    COMP-3 (パック10進) なのは、日次バッチが全患者分を
+      *    保持するため、ファイルサイズとメモリを抑える目的。
+      *    2本目の判定プログラムや入力ファイル読み込み専用の
+      *    プログラムができても、同じ患者データの形を重複定義せず
+      *    このコピー句1本を共有する。
+       01  WS-INPUT.
+           03 WS-IP-DOB    PIC 9(8) VALUE 19800101  COMP-3.
+           03 WS-IP-FST    PIC 9(3) VALUE 100       COMP-3.
+           03 WS-IP-NFS    PIC 9(3) VALUE 0         COMP-3.
+           03 WS-IP-HBA1C  PIC 9V99 VALUE 5.4       COMP-3.
+      *    服薬区分: 薬剤クラスごとに除外判定できるよう分けている
+      *    (糖尿病治療薬/降圧薬/脂質治療薬)。
+           03 WS-IP-MED-DM  PIC 9 VALUE 0           COMP-3.
+           03 WS-IP-MED-HTN PIC 9 VALUE 0           COMP-3.
+           03 WS-IP-MED-LIP PIC 9 VALUE 0           COMP-3.
+      *    血圧・脂質: 支援レベル判定に必要な追加項目
+           03 WS-IP-SBP    PIC 9(3) VALUE 0         COMP-3.
+           03 WS-IP-DBP    PIC 9(3) VALUE 0         COMP-3.
+           03 WS-IP-LDL    PIC 9(3) VALUE 0         COMP-3.
+           03 WS-IP-HDL    PIC 9(3) VALUE 0         COMP-3.
+           03 WS-IP-TG     PIC 9(3) VALUE 0         COMP-3.
+      *    喫煙の有無: WS-LSK-ADDITION の付加リスク判定に使う。
+           03 WS-IP-SMOKER PIC 9 VALUE 0             COMP-3.
+      *    施設コード: 突合レポートの施設別小計 (コントロールブレイク)
+      *    に使う。入力ファイルは施設コード順に並んでいる前提。
+           03 WS-IP-SITE-CODE PIC 9(3) VALUE 0        COMP-3.
