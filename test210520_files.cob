@@ -23,11 +23,27 @@
       *  データ区切りを改行にするために記述
       *
 
+      *    患者1人につき1件の最新結果だけを持たせたいので、患者IDを
+      *    キーにした INDEXED ファイルに変更した (以前の LINE
+      *    SEQUENTIAL では、特定の患者を探すのに全件スキャンが必要
+      *    だった)。同じ日に2回目を流したときも、1件目を残したまま
+      *    末尾に追記するのではなく、同じ患者IDのレコードを
+      *    REWRITE で上書きする方式に変えている。
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT TESTFILE ASSIGN TO 'output/test210520.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
-      
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS OUT-PATIENT-ID
+           FILE STATUS IS WS-TESTFILE-STATUS.
+
+      *    監査担当がスプレッドシートで開けるよう、同じ判定結果を
+      *    カンマ区切りでも書き出す (INDEXED の TESTFILE 自体は
+      *    表計算ソフトでは開けないため)。
+           SELECT CSV-FILE ASSIGN TO 'output/test210520_export.csv'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CSV-STATUS.
+
       * 2. DATA DIVISION での設定
       *
       * ファイルに関するセクションを指定
@@ -40,35 +56,102 @@
       *  ---
       *  FD の後に、ファイル定義と同内容のレコード変数を指定
       *  ※ 変数は、[レベル番号] [データアイテム] の形式
+      *
+
+      * 3. 出力レコードのレイアウト
+      *
+      * 以前は ITEM-REC PIC 9(2) のみのデモ用レコードだったが、
+      * 誰の、いつの、どの判定結果かが分かるよう、
+      * 患者ID・判定結果(WS-LSK-BG 相当)・実行日付を持つ
+      * 構造化レコードに変更した。
       *
 
        DATA DIVISION.
        FILE SECTION.
        FD  TESTFILE.
        01  TESTFILE-R.
-           05 ITEM-REC PIC 9(2). 
-              
+           05 OUT-PATIENT-ID   PIC 9(9).
+           05 OUT-LSK-BG       PIC 9(1).
+           05 OUT-RUN-DATE     PIC X(8).
+
+       FD  CSV-FILE.
+       01  CSV-LINE            PIC X(40).
+
        WORKING-STORAGE SECTION.
        01  WS-TEMP1 PIC 9(2) VALUE 01.
+      *    バッチ実行日付: ジョブ開始時に一度だけ取得し、
+      *    その実行で作成する全レコードに同じ日付を付ける。
+       01  WS-RUN-DATE PIC X(8).
+      *    既存ファイルの有無の判定に使う
+       01  WS-TESTFILE-STATUS PIC XX.
+       01  WS-CSV-STATUS      PIC XX.
       *
        PROCEDURE DIVISION.
        MAIN SECTION.
-           
-      *    ファイルをアウトプット用にオープンする
-      *    OPEN OUTPUT [ファイル変数]
-           OPEN OUTPUT TESTFILE.
-           
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+           PERFORM OPEN-TESTFILE-FOR-RUN.
+           PERFORM OPEN-CSV-FOR-RUN.
+
            MOVE 10 TO WS-TEMP1.
-           MOVE WS-TEMP1 TO ITEM-REC.
-           
-      *    ファイルをアウトプット
-      *    WRITE [レコード変数]
-           WRITE TESTFILE-R.
-           
+           MOVE 000000010 TO OUT-PATIENT-ID.
+           MOVE 1          TO OUT-LSK-BG.
+           MOVE WS-RUN-DATE TO OUT-RUN-DATE.
+
+      *    同じ患者IDが既にあれば REWRITE で上書き、無ければ新規 WRITE。
+           WRITE TESTFILE-R
+               INVALID KEY
+                   REWRITE TESTFILE-R
+           END-WRITE.
+
            DISPLAY TESTFILE-R.
-           
+
+           MOVE SPACES TO CSV-LINE.
+           STRING OUT-PATIENT-ID DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               OUT-LSK-BG DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               OUT-RUN-DATE DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-LINE.
+
       *    ファイルをクローズする
       *    CLOSE [ファイル変数]
            CLOSE TESTFILE.
-           
+           CLOSE CSV-FILE.
+
            STOP RUN.
+
+
+       OPEN-TESTFILE-FOR-RUN.
+
+      *    まず I-O で開いてみて (既存ファイルへの読み書き用)、
+      *    ファイルがまだ無ければ OUTPUT で新規作成してから
+      *    あらためて I-O で開き直す。
+           OPEN I-O TESTFILE.
+           IF WS-TESTFILE-STATUS NOT = "00" THEN
+               OPEN OUTPUT TESTFILE
+               CLOSE TESTFILE
+               OPEN I-O TESTFILE
+           END-IF.
+
+           EXIT.
+
+
+       OPEN-CSV-FOR-RUN.
+
+      *    CSV はヘッダー行を一度だけ書きたいので、既存かどうかを
+      *    INPUT で確かめてから EXTEND か OUTPUT かを決める
+      *    (TEST210520 がもともと採っていた、INDEXED 化前の方式)。
+           OPEN INPUT CSV-FILE.
+           IF WS-CSV-STATUS = "00" THEN
+               CLOSE CSV-FILE
+               OPEN EXTEND CSV-FILE
+           ELSE
+               OPEN OUTPUT CSV-FILE
+               MOVE "PATIENT_ID,LSK_BG,RUN_DATE" TO CSV-LINE
+               WRITE CSV-LINE
+           END-IF.
+
+           EXIT.
